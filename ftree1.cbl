@@ -1,349 +1,1584 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FAMILYTREE.
-       AUTHOR. GPT.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT TREEFILE ASSIGN TO "familytree.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT EXPORTFILE ASSIGN TO "export.csv"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TEMPFILE ASSIGN TO "temp.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD TREEFILE.
-       01 PERSON-RECORD.
-           05 ID                 PIC 9(5).
-           05 NAME               PIC X(50).
-           05 BIRTHDATE          PIC X(10).
-           05 ALTNAME            PIC X(50).
-           05 DEATHDATE          PIC X(10).
-           05 BURIALPLACE        PIC X(50).
-           05 RESIDENCE          PIC X(50).
-           05 SPOUSE-ID          PIC 9(5).
-           05 FATHER-ID          PIC 9(5).
-           05 MOTHER-ID          PIC 9(5).
-
-       FD EXPORTFILE.
-       01 EXPORT-RECORD          PIC X(300).
-
-       FD TEMPFILE.
-       01 TEMP-RECORD.
-           05 T-ID               PIC 9(5).
-           05 T-NAME             PIC X(50).
-           05 T-BIRTHDATE        PIC X(10).
-           05 T-ALTNAME          PIC X(50).
-           05 T-DEATHDATE        PIC X(10).
-           05 T-BURIALPLACE      PIC X(50).
-           05 T-RESIDENCE        PIC X(50).
-           05 T-SPOUSE-ID        PIC 9(5).
-           05 T-FATHER-ID        PIC 9(5).
-           05 T-MOTHER-ID        PIC 9(5).
-
-       WORKING-STORAGE SECTION.
-       01 WS-MENU-OPTION         PIC 9.
-       01 WS-END-FLAG            PIC X VALUE 'N'.
-       01 WS-ID-COUNTER          PIC 9(5) VALUE 1.
-       01 WS-LINE                PIC X(300).
-
-       01 TEMP-PERSON.
-           05 TP-ID              PIC 9(5).
-           05 TP-NAME            PIC X(50).
-           05 TP-BIRTH           PIC X(10).
-           05 TP-ALTNAME         PIC X(50).
-           05 TP-DEATH           PIC X(10).
-           05 TP-BURIAL          PIC X(50).
-           05 TP-RESIDENCE       PIC X(50).
-           05 TP-SPOUSE-ID       PIC 9(5).
-           05 TP-FATHER-ID       PIC 9(5).
-           05 TP-MOTHER-ID       PIC 9(5).
-
-       01 EOF-TREEFILE PIC X VALUE 'N'.
-
-       PROCEDURE DIVISION.
-       MAIN-LOOP.
-           PERFORM LOAD-TREE
-           PERFORM UNTIL WS-END-FLAG = 'Y'
-               DISPLAY "\nFAMILY TREE MENU:"
-               DISPLAY "1. Add Person"
-               DISPLAY "2. View All Records"
-               DISPLAY "3. Edit Person"
-               DISPLAY "4. Save Tree"
-               DISPLAY "5. View Person with Family"
-               DISPLAY "6. Exit"
-               DISPLAY "7. Export Tree to CSV"
-               ACCEPT WS-MENU-OPTION
-               EVALUATE WS-MENU-OPTION
-                   WHEN 1
-                       PERFORM ADD-PERSON
-                   WHEN 2
-                       PERFORM VIEW-ALL
-                   WHEN 3
-                       PERFORM EDIT-PERSON
-                   WHEN 4
-                       DISPLAY "Tree saved automatically on adding."
-                   WHEN 5
-                       PERFORM VIEW-FAMILY
-                   WHEN 6
-                       MOVE 'Y' TO WS-END-FLAG
-                   WHEN 7
-                       PERFORM EXPORT-TREE
-                   WHEN OTHER
-                       DISPLAY "Invalid option."
-               END-EVALUATE
-           END-PERFORM
-           STOP RUN.
-
-       ADD-PERSON.
-           MOVE WS-ID-COUNTER TO ID
-           ADD 1 TO WS-ID-COUNTER
-
-           DISPLAY "Enter name:"
-           ACCEPT NAME
-
-           DISPLAY "Enter birth date (YYYY-MM-DD):"
-           ACCEPT BIRTHDATE
-
-           DISPLAY "Enter alternate name (optional):"
-           ACCEPT ALTNAME
-
-           DISPLAY "Enter death date (YYYY-MM-DD or leave blank):"
-           ACCEPT DEATHDATE
-
-           DISPLAY "Enter burial place (optional):"
-           ACCEPT BURIALPLACE
-
-           DISPLAY "Enter residence:"
-           ACCEPT RESIDENCE
-
-           DISPLAY "Enter spouse ID (or 0):"
-           ACCEPT SPOUSE-ID
-
-           DISPLAY "Enter father ID (or 0):"
-           ACCEPT FATHER-ID
-
-           DISPLAY "Enter mother ID (or 0):"
-           ACCEPT MOTHER-ID
-
-           OPEN EXTEND TREEFILE
-           WRITE PERSON-RECORD
-           CLOSE TREEFILE
-
-           DISPLAY "Person added successfully."
-           .
-
-
-       VIEW-ALL.
-           DISPLAY "Displaying all records:"
-           OPEN INPUT TREEFILE
-           MOVE 'N' TO EOF-TREEFILE
-           PERFORM UNTIL EOF-TREEFILE = 'Y'
-               READ TREEFILE INTO PERSON-RECORD
-                   AT END
-                       MOVE 'Y' TO EOF-TREEFILE
-                   NOT AT END
-                       DISPLAY "ID: " ID
-                       DISPLAY "Name: " NAME
-                       DISPLAY "Birthdate: " BIRTHDATE
-                       DISPLAY "Alternate Name: " ALTNAME
-                       DISPLAY "Death Date: " DEATHDATE
-                       DISPLAY "Burial Place: " BURIALPLACE
-                       DISPLAY "Residence: " RESIDENCE
-                       DISPLAY "Spouse ID: " SPOUSE-ID
-                       DISPLAY "Father ID: " FATHER-ID
-                       DISPLAY "Mother ID: " MOTHER-ID
-                       DISPLAY "---------------------------"
-               END-READ
-           END-PERFORM
-           CLOSE TREEFILE
-           DISPLAY "All records displayed."
-           .
-
-
-       LOAD-TREE.
-           DISPLAY "Loading tree data from file..."
-           MOVE ZERO TO TREE-SIZE
-           OPEN INPUT TREEFILE
-           MOVE 'N' TO EOF-TREEFILE
-           PERFORM UNTIL EOF-TREEFILE = 'Y' OR TREE-SIZE >= MAX-TREE
-               READ TREEFILE INTO PERSON-RECORD
-                   AT END
-                       MOVE 'Y' TO EOF-TREEFILE
-                   NOT AT END
-                       ADD 1 TO TREE-SIZE
-                       MOVE PERSON-RECORD TO TREE-TABLE (TREE-SIZE)
-               END-READ
-           END-PERFORM
-           CLOSE TREEFILE
-           DISPLAY "Tree data loaded: " TREE-SIZE " records."
-           .
-
-
-       EDIT-PERSON.
-           DISPLAY "Enter ID of person to edit:"
-           ACCEPT TP-ID
-           OPEN INPUT TREEFILE
-           OPEN OUTPUT TEMPFILE
-           MOVE 'N' TO EOF-TREEFILE
-           PERFORM UNTIL EOF-TREEFILE = 'Y'
-               READ TREEFILE INTO PERSON-RECORD
-                   AT END
-                       MOVE 'Y' TO EOF-TREEFILE
-                   NOT AT END
-                       IF ID = TP-ID
-                           DISPLAY "Enter new name (leave blank to keep
-      -                            "current):"
-                           ACCEPT TP-NAME
-                           IF TP-NAME = SPACES
-                               MOVE NAME TO TP-NAME
-                           END-IF
-                           DISPLAY "Enter new birth date (YYYY-MM-DD):"
-                           ACCEPT TP-BIRTH
-                           IF TP-BIRTH = SPACES
-                               MOVE BIRTHDATE TO TP-BIRTH
-                           END-IF
-                           DISPLAY "Enter new alternate name:"
-                           ACCEPT TP-ALTNAME
-                           IF TP-ALTNAME = SPACES
-                               MOVE ALTNAME TO TP-ALTNAME
-                           END-IF
-                           DISPLAY "Enter new death date (YYYY-MM-DD):"
-                           ACCEPT TP-DEATH
-                           IF TP-DEATH = SPACES
-                               MOVE DEATHDATE TO TP-DEATH
-                           END-IF
-                           DISPLAY "Enter new burial place:"
-                           ACCEPT TP-BURIAL
-                           IF TP-BURIAL = SPACES
-                               MOVE BURIALPLACE TO TP-BURIAL
-                           END-IF
-                           DISPLAY "Enter new residence:"
-                           ACCEPT TP-RESIDENCE
-                           IF TP-RESIDENCE = SPACES
-                               MOVE RESIDENCE TO TP-RESIDENCE
-                           END-IF
-                           DISPLAY "Enter new spouse ID (or 0):"
-                           ACCEPT TP-SPOUSE-ID
-                           DISPLAY "Enter new father ID (or 0):"
-                           ACCEPT TP-FATHER-ID
-                           DISPLAY "Enter new mother ID (or 0):"
-                           ACCEPT TP-MOTHER-ID
-
-                           MOVE TP-ID         TO T-ID
-                           MOVE TP-NAME       TO T-NAME
-                           MOVE TP-BIRTH      TO T-BIRTHDATE
-                           MOVE TP-ALTNAME    TO T-ALTNAME
-                           MOVE TP-DEATH      TO T-DEATHDATE
-                           MOVE TP-BURIAL     TO T-BURIALPLACE
-                           MOVE TP-RESIDENCE  TO T-RESIDENCE
-                           MOVE TP-SPOUSE-ID  TO T-SPOUSE-ID
-                           MOVE TP-FATHER-ID  TO T-FATHER-ID
-                           MOVE TP-MOTHER-ID  TO T-MOTHER-ID
-                       ELSE
-                           MOVE ID            TO T-ID
-                           MOVE NAME          TO T-NAME
-                           MOVE BIRTHDATE     TO T-BIRTHDATE
-                           MOVE ALTNAME       TO T-ALTNAME
-                           MOVE DEATHDATE     TO T-DEATHDATE
-                           MOVE BURIALPLACE   TO T-BURIALPLACE
-                           MOVE RESIDENCE     TO T-RESIDENCE
-                           MOVE SPOUSE-ID     TO T-SPOUSE-ID
-                           MOVE FATHER-ID     TO T-FATHER-ID
-                           MOVE MOTHER-ID     TO T-MOTHER-ID
-                       END-IF
-                       WRITE TEMP-RECORD
-               END-READ
-           END-PERFORM
-           CLOSE TREEFILE
-           CLOSE TEMPFILE
-           CALL "CBL_DELETE_FILE" USING "familytree.dat"
-           CALL "CBL_RENAME_FILE" USING "temp.dat" "familytree.dat"
-           DISPLAY "Person updated successfully."
-           .
-
-       VIEW-FAMILY.
-           DISPLAY "Enter the ID of the person to view family:"
-           ACCEPT TP-ID
-           OPEN INPUT TREEFILE
-           MOVE 'N' TO EOF-TREEFILE
-           PERFORM UNTIL EOF-TREEFILE = 'Y'
-               READ TREEFILE INTO PERSON-RECORD
-                   AT END
-                       MOVE 'Y' TO EOF-TREEFILE
-                   NOT AT END
-                       IF ID = TP-ID
-                           DISPLAY "Name: " NAME
-                           DISPLAY "Spouse ID: " SPOUSE-ID
-                           DISPLAY "Father ID: " FATHER-ID
-                           DISPLAY "Mother ID: " MOTHER-ID
-                           DISPLAY "---------------------------"
-                           * View spouse's family
-                           PERFORM DISPLAY-FAMILY-MEMBER USING SPOUSE-ID "Spouse"
-                           * View father's family
-                           PERFORM DISPLAY-FAMILY-MEMBER USING FATHER-ID "Father"
-                           * View mother's family
-                           PERFORM DISPLAY-FAMILY-MEMBER USING MOTHER-ID "Mother"
-                       END-IF
-               END-READ
-           END-PERFORM
-           CLOSE TREEFILE
-           DISPLAY "Family displayed."
-           .
-
-       DISPLAY-FAMILY-MEMBER USING BY VALUE TP-ID, RELATION.
-           OPEN INPUT TREEFILE
-           MOVE 'N' TO EOF-TREEFILE
-           PERFORM UNTIL EOF-TREEFILE = 'Y'
-               READ TREEFILE INTO PERSON-RECORD
-                   AT END
-                       MOVE 'Y' TO EOF-TREEFILE
-                   NOT AT END
-                       IF ID = TP-ID
-                           DISPLAY RELATION ": " NAME
-                       END-IF
-               END-READ
-           END-PERFORM
-           CLOSE TREEFILE
-           .
-
-
-       DISPLAY-FAMILY-MEMBER USING BY VALUE TP-ID, RELATION.
-           * Existing logic remains unchanged...
-           [existing DISPLAY-FAMILY-MEMBER logic here]
-
-       EXPORT-TREE.
-           DISPLAY "Exporting tree to export.csv..."
-           OPEN INPUT TREEFILE
-           OPEN OUTPUT EXPORTFILE
-           MOVE "ID,Name,Birthdate,AltName,DeathDate,BurialPlace,Residen
-      -    "ce,SpouseID,FatherID,MotherID" TO EXPORT-RECORD
-           WRITE EXPORT-RECORD
-           MOVE 'N' TO EOF-TREEFILE
-           PERFORM UNTIL EOF-TREEFILE = 'Y'
-               READ TREEFILE INTO PERSON-RECORD
-                   AT END
-                       MOVE 'Y' TO EOF-TREEFILE
-                   NOT AT END
-                       STRING
-                           ID DELIMITED BY SIZE ","
-                           NAME DELIMITED BY SIZE ","
-                           BIRTHDATE DELIMITED BY SIZE ","
-                           ALTNAME DELIMITED BY SIZE ","
-                           DEATHDATE DELIMITED BY SIZE ","
-                           BURIALPLACE DELIMITED BY SIZE ","
-                           RESIDENCE DELIMITED BY SIZE ","
-                           SPOUSE-ID DELIMITED BY SIZE ","
-                           FATHER-ID DELIMITED BY SIZE ","
-                           MOTHER-ID DELIMITED BY SIZE
-                           INTO EXPORT-RECORD
-                       END-STRING
-                       WRITE EXPORT-RECORD
-               END-READ
-           END-PERFORM
-           CLOSE TREEFILE
-           CLOSE EXPORTFILE
-           DISPLAY "Export complete."
-           .
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    FAMILYTREE.
+000030 AUTHOR.        R HALVORSEN.
+000040 INSTALLATION.  DATA SERVICES UNIT.
+000050 DATE-WRITTEN.  03/11/2021.
+000060 DATE-COMPILED. 03/11/2021.
+000070*----------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------
+000100*   DATE        INIT  DESCRIPTION
+000110*   ----------  ----  ----------------------------------
+000120*   03/11/2021  RH    ORIGINAL PROGRAM.
+000130*   07/22/2026  RH    ADDED DELETE PERSON OPTION (MENU
+000140*                     CHOICE 8), WITH CASCADING CLEANUP OF
+000150*                     ANY SPOUSE-ID/FATHER-ID/MOTHER-ID
+000160*                     REFERENCES TO THE DELETED RECORD.
+000170*   07/29/2026  RH    ADDED REFERENCE-INTEGRITY EXCEPTION
+000180*                     REPORT (MENU CHOICE 9) TO CATCH
+000190*                     ORPHANED SPOUSE-ID/FATHER-ID/MOTHER-ID
+000200*                     VALUES AND SELF-REFERENCING RECORDS.
+000210*   08/03/2026  RH    ADDED GEDCOM EXPORT (MENU CHOICE 10)
+000220*                     ALONGSIDE THE EXISTING CSV EXPORT.
+000230*   08/10/2026  RH    REORGANIZED TREEFILE AS AN INDEXED FILE
+000240*                     KEYED ON ID SO EDIT, DELETE AND FAMILY
+000250*                     LOOKUPS CAN READ/REWRITE ONE RECORD
+000260*                     DIRECTLY INSTEAD OF COPYING THE WHOLE
+000270*                     FILE THROUGH TEMPFILE ON EVERY CHANGE.
+000280*   08/12/2026  RH    ADDED PEDIGREE AND DESCENDANT CHART
+000290*                     REPORTS (MENU CHOICES 11-12).
+000300*   08/14/2026  RH    WS-ID-COUNTER IS NOW RECOMPUTED FROM THE
+000310*                     HIGHEST ID ON FILE EACH TIME THE TREE IS
+000320*                     LOADED, SO NEW IDS STAY UNIQUE ACROSS RUNS
+000330*                     INSTEAD OF RESTARTING AT 1 EVERY TIME.
+000340*   08/17/2026  RH    VIEW ALL RECORDS (MENU CHOICE 2) NOW ASKS
+000350*                     FOR AN OPTIONAL NAME/RESIDENCE SUBSTRING
+000360*                     AND BIRTH DATE RANGE AND ONLY LISTS THE
+000370*                     RECORDS THAT MATCH.
+000380*   08/19/2026  RH    ADDED A NON-INTERACTIVE BULK LOAD MODE,
+000390*                     ENTERED WHEN THE PROGRAM IS STARTED WITH
+000400*                     PARM 'BULKLOAD', THAT READS PERSON RECORDS
+000410*                     FROM BULKFILE INSTEAD OF PROMPTING AT A
+000420*                     TERMINAL. FACTORED THE ID-ASSIGN/WRITE
+000430*                     LOGIC OUT OF ADD-PERSON INTO 2500-WRITE-
+000440*                     NEW-PERSON SO BOTH PATHS SHARE IT.
+000450*   08/21/2026  RH    EDIT-PERSON NOW APPENDS A LINE TO A NEW
+000460*                     AUDITFILE (ID, FIELD, OLD VALUE, NEW
+000470*                     VALUE, DATE, TIME) FOR EVERY FIELD IT
+000480*                     ACTUALLY CHANGES.
+000490*   08/23/2026  RH    ADDED A DATE QUALITY EXCEPTION REPORT
+000500*                     (MENU CHOICE 13) THAT FLAGS NON-
+000510*                     YYYY-MM-DD BIRTHDATE/DEATHDATE VALUES,
+000520*                     A DEATHDATE EARLIER THAN BIRTHDATE, AND
+000530*                     IMPLAUSIBLE AGES OVER 115 YEARS.
+000540*   08/25/2026  RH    GEDCOM EXPORT NOW BUILDS FAM RECORDS FROM
+000550*                     PARENT/CHILD RELATIONSHIPS AS WELL AS
+000560*                     SPOUSE PAIRS, AND EVERY INDI RECORD CARRIES
+000570*                     FAMC/FAMS TAGS BACK TO ITS FAMILIES, SO
+000580*                     IMPORTERS NO LONGER SEE A FLAT LIST OF
+000590*                     DISCONNECTED INDIVIDUALS.
+000600*----------------------------------------------------------
+000610
+000620 ENVIRONMENT DIVISION.
+000630 INPUT-OUTPUT SECTION.
+000640 FILE-CONTROL.
+000650     SELECT TREEFILE ASSIGN TO "familytree.dat"
+000660         ORGANIZATION IS INDEXED
+000670         ACCESS MODE IS DYNAMIC
+000680         RECORD KEY IS FT-ID
+000690         FILE STATUS IS WS-TREE-STATUS.
+000700
+000710     SELECT EXPORTFILE ASSIGN TO "export.csv"
+000720         ORGANIZATION IS LINE SEQUENTIAL.
+000730
+000740     SELECT GEDFILE ASSIGN TO "export.ged"
+000750         ORGANIZATION IS LINE SEQUENTIAL.
+000760
+000770     SELECT BULKFILE ASSIGN TO "bulkload.csv"
+000780         ORGANIZATION IS LINE SEQUENTIAL
+000790         FILE STATUS IS WS-BULK-STATUS.
+000800
+000810     SELECT AUDITFILE ASSIGN TO "audit.log"
+000820         ORGANIZATION IS LINE SEQUENTIAL
+000830         FILE STATUS IS WS-AUDIT-STATUS.
+000840
+000850 DATA DIVISION.
+000860 FILE SECTION.
+000870 FD  TREEFILE.
+000880 01  PERSON-RECORD.
+000890     05  FT-ID                 PIC 9(05).
+000900     05  FT-NAME               PIC X(50).
+000910     05  FT-BIRTHDATE          PIC X(10).
+000920     05  FT-ALTNAME            PIC X(50).
+000930     05  FT-DEATHDATE          PIC X(10).
+000940     05  FT-BURIALPLACE        PIC X(50).
+000950     05  FT-RESIDENCE          PIC X(50).
+000960     05  FT-SPOUSE-ID          PIC 9(05).
+000970     05  FT-FATHER-ID          PIC 9(05).
+000980     05  FT-MOTHER-ID          PIC 9(05).
+000990
+001000 FD  EXPORTFILE.
+001010 01  EXPORT-RECORD             PIC X(300).
+001020
+001030 FD  GEDFILE.
+001040 01  GED-RECORD                PIC X(200).
+001050
+001060 FD  BULKFILE.
+001070 01  BULK-RECORD               PIC X(300).
+001080
+001090 FD  AUDITFILE.
+001100 01  AUDIT-RECORD              PIC X(150).
+001110
+001120 WORKING-STORAGE SECTION.
+001130 01  WS-MENU-OPTION            PIC 99.
+001140 01  WS-END-FLAG               PIC X(01) VALUE 'N'.
+001150     88  WS-END-OF-PROGRAM         VALUE 'Y'.
+001160 01  WS-ID-COUNTER             PIC 9(05) VALUE 1.
+001170 01  WS-MAX-ID                 PIC 9(05) VALUE ZERO.
+001180 01  WS-LINE                   PIC X(300).
+001190 01  WS-TREE-STATUS            PIC X(02).
+001200     88  WS-TREE-OK                VALUE "00".
+001210     88  WS-TREE-NOT-FOUND         VALUE "23" "35" "21".
+001220     88  WS-TREE-DUPLICATE         VALUE "22".
+001230
+001240 01  TEMP-PERSON.
+001250     05  TP-ID                 PIC 9(05).
+001260     05  TP-NAME               PIC X(50).
+001270     05  TP-BIRTH              PIC X(10).
+001280     05  TP-ALTNAME            PIC X(50).
+001290     05  TP-DEATH              PIC X(10).
+001300     05  TP-BURIAL             PIC X(50).
+001310     05  TP-RESIDENCE          PIC X(50).
+001320     05  TP-SPOUSE-ID          PIC 9(05).
+001330     05  TP-FATHER-ID          PIC 9(05).
+001340     05  TP-MOTHER-ID          PIC 9(05).
+001350
+001360 01  EOF-TREEFILE              PIC X(01) VALUE 'N'.
+001370     88  END-OF-TREEFILE           VALUE 'Y'.
+001380
+001390 01  WS-BULK-STATUS            PIC X(02).
+001400     88  WS-BULK-OK                VALUE "00".
+001410 01  EOF-BULKFILE              PIC X(01) VALUE 'N'.
+001420     88  END-OF-BULKFILE           VALUE 'Y'.
+001430 01  WS-RUN-PARM               PIC X(20).
+001440 01  WS-BULK-COUNT             PIC 9(05) VALUE ZERO.
+001450 01  WS-BULK-FIELD-CTR         PIC 9(02).
+001460 01  WS-SKIP-RELOAD-FLAG       PIC X(01) VALUE 'N'.
+001470     88  WS-SKIP-RELOAD            VALUE 'Y'.
+001480
+001490*----------------------------------------------------------
+001500* WORKING STORAGE FOR THE EDIT-PERSON CHANGE-HISTORY AUDIT
+001510* LOG. EACH CHANGED FIELD IS APPENDED TO AUDITFILE AS ITS OWN
+001520* LINE -- ID, FIELD NAME, OLD VALUE, NEW VALUE, DATE AND TIME
+001530* OF THE CHANGE -- SO NOTHING UNCHANGED CLUTTERS THE TRAIL.
+001540*----------------------------------------------------------
+001550 01  WS-AUDIT-STATUS           PIC X(02).
+001560     88  WS-AUDIT-OK               VALUE "00".
+001570 01  WS-AU-FIELD               PIC X(15).
+001580 01  WS-AU-OLD                 PIC X(50).
+001590 01  WS-AU-NEW                 PIC X(50).
+001600 01  WS-AU-DATE                PIC X(08).
+001610 01  WS-AU-TIME                PIC X(08).
+001620
+001630*----------------------------------------------------------
+001640* TREE-TABLE IS AN IN-MEMORY COPY OF TREEFILE, BUILT BY
+001650* LOAD-TREE ON STARTUP SO THE REPORT PARAGRAPHS DO NOT HAVE
+001660* TO RE-READ THE FILE FOR EVERY LOOKUP.
+001670*----------------------------------------------------------
+001680 01  MAX-TREE                  PIC 9(05) VALUE 02000.
+001690 01  TREE-SIZE                 PIC 9(05) VALUE ZERO.
+001700 01  TREE-TABLE-AREA.
+001710     05  TREE-TABLE OCCURS 2000 TIMES
+001720                     INDEXED BY TREE-IDX TREE-IDX2.
+001730         10  TT-ID             PIC 9(05).
+001740         10  TT-NAME           PIC X(50).
+001750         10  TT-BIRTHDATE      PIC X(10).
+001760         10  TT-ALTNAME        PIC X(50).
+001770         10  TT-DEATHDATE      PIC X(10).
+001780         10  TT-BURIALPLACE    PIC X(50).
+001790         10  TT-RESIDENCE      PIC X(50).
+001800         10  TT-SPOUSE-ID      PIC 9(05).
+001810         10  TT-FATHER-ID      PIC 9(05).
+001820         10  TT-MOTHER-ID      PIC 9(05).
+001830
+001840 01  WS-DELETE-ID              PIC 9(05).
+001850 01  WS-FOUND-FLAG             PIC X(01).
+001860     88  WS-ID-FOUND               VALUE 'Y'.
+001870 01  WS-LOOKUP-ID              PIC 9(05).
+001880 01  WS-RELATION-LABEL         PIC X(10).
+001890 01  WS-CHECK-ID               PIC 9(05).
+001900 01  WS-CHECK-LABEL            PIC X(10).
+001910 01  WS-OWNER-ID               PIC 9(05).
+001920 01  WS-EXCEPTION-COUNT        PIC 9(05).
+001930 01  WS-FAM-SEQ                PIC 9(05) VALUE ZERO.
+001940 01  WS-GED-ID                 PIC X(09).
+001950 01  WS-GED-FAM-ID             PIC X(09).
+001960
+001970*----------------------------------------------------------
+001980* WORKING STORAGE FOR THE DATE QUALITY EXCEPTION REPORT.
+001990* WS-DATE-FIELD IS REDEFINED INTO ITS YYYY-MM-DD PIECES SO
+002000* 9300-CHECK-DATE-FORMAT CAN TEST EACH PIECE FOR NUMERIC
+002010* CONTENT AND RANGE WITHOUT ANY INTRINSIC FUNCTION CALLS.
+002020*----------------------------------------------------------
+002030 01  WS-DATE-FIELD             PIC X(10).
+002040 01  WS-DATE-FIELD-R REDEFINES WS-DATE-FIELD.
+002050     05  WS-DATE-YYYY          PIC X(04).
+002060     05  WS-DATE-DASH1         PIC X(01).
+002070     05  WS-DATE-MM            PIC X(02).
+002080     05  WS-DATE-DASH2         PIC X(01).
+002090     05  WS-DATE-DD            PIC X(02).
+002100 01  WS-DATE-LABEL             PIC X(10).
+002110 01  WS-DATE-OWNER-ID          PIC 9(05).
+002120 01  WS-DATE-VALID-FLAG        PIC X(01).
+002130     88  WS-DATE-VALID             VALUE 'Y'.
+002140 01  WS-BIRTH-VALID-FLAG       PIC X(01).
+002150     88  WS-BIRTH-VALID            VALUE 'Y'.
+002160 01  WS-DEATH-VALID-FLAG       PIC X(01).
+002170     88  WS-DEATH-VALID            VALUE 'Y'.
+002180 01  WS-MM-NUM                 PIC 9(02).
+002190 01  WS-DD-NUM                 PIC 9(02).
+002200 01  WS-BIRTH-YEAR             PIC 9(04).
+002210 01  WS-DEATH-YEAR             PIC 9(04).
+002220 01  WS-AGE-YEARS              PIC 9(03).
+002230
+002240*----------------------------------------------------------
+002250* WORKING STORAGE FOR THE PEDIGREE (ANCESTOR) CHART AND THE
+002260* DESCENDANT CHART. THE PEDIGREE CHART USES A FIXED BINARY
+002270* HEAP -- POSITION P'S FATHER IS AT 2*P AND MOTHER AT 2*P+1 --
+002280* TO HOLD UP TO 5 GENERATIONS. THE DESCENDANT CHART WALKS
+002290* TREE-TABLE ONE GENERATION AT A TIME, SWAPPING A CURRENT-
+002300* GENERATION LIST FOR A NEXT-GENERATION LIST AS IT GOES.
+002310*----------------------------------------------------------
+002320 01  WS-FOUND-NAME             PIC X(50).
+002330 01  WS-FOUND-FATHER-ID        PIC 9(05).
+002340 01  WS-FOUND-MOTHER-ID        PIC 9(05).
+002350 01  WS-CHART-SPACES           PIC X(08) VALUE SPACES.
+002360 01  WS-CHART-LEVEL            PIC 9(01).
+002370 01  WS-CHART-INDENT-LEN       PIC 9(02).
+002380 01  WS-PED-LEVEL              PIC 9(01).
+002390 01  WS-PED-MAX-LEVEL          PIC 9(01) VALUE 5.
+002400 01  WS-PED-START              PIC 9(02).
+002410 01  WS-PED-END                PIC 9(02).
+002420 01  WS-PED-POS                PIC 9(02).
+002430 01  WS-PED-CHILD-POS          PIC 9(02).
+002440 01  WS-PED-IDX                PIC 9(02).
+002450 01  WS-PED-TABLE.
+002460     05  WS-PED-ID             PIC 9(05) OCCURS 31 TIMES.
+002470 01  WS-DESC-LEVEL             PIC 9(01).
+002480 01  WS-DESC-GEN-SIZE          PIC 9(05).
+002490 01  WS-DESC-NEXT-SIZE         PIC 9(05).
+002500 01  WS-DESC-GEN-IDX           PIC 9(05).
+002510 01  WS-DESC-GEN-TABLE.
+002520     05  WS-DESC-GEN           PIC 9(05) OCCURS 200 TIMES.
+002530 01  WS-DESC-NEXT-TABLE.
+002540     05  WS-DESC-NEXT          PIC 9(05) OCCURS 200 TIMES.
+002541 01  WS-DESC-CHK-IDX           PIC 9(05).
+002542 01  WS-DESC-DUP-FLAG          PIC X(01).
+002543     88  WS-DESC-DUP-FOUND         VALUE 'Y'.
+002550
+002560*----------------------------------------------------------
+002570* WORKING STORAGE FOR THE VIEW-ALL SEARCH/FILTER CRITERIA.
+002580* A BLANK CRITERION MEANS "DO NOT FILTER ON THIS FIELD."
+002590* WS-SEARCH-NAME-LEN AND WS-SEARCH-RES-LEN HOLD THE LENGTH OF
+002600* THE SIGNIFICANT (NON-TRAILING-SPACE) PART OF THE NAME AND
+002610* RESIDENCE CRITERIA SO INSPECT CAN TEST FOR A SUBSTRING
+002620* MATCH WITHOUT THE TRAILING SPACES GETTING IN THE WAY.
+002630*----------------------------------------------------------
+002640 01  WS-SEARCH-NAME            PIC X(50).
+002650 01  WS-SEARCH-RESIDENCE       PIC X(50).
+002660 01  WS-SEARCH-FROM            PIC X(10).
+002670 01  WS-SEARCH-TO              PIC X(10).
+002680 01  WS-SEARCH-NAME-LEN        PIC 9(02).
+002690 01  WS-SEARCH-RES-LEN         PIC 9(02).
+002700 01  WS-TRIM-FIELD             PIC X(50).
+002710 01  WS-TRIM-LEN               PIC 9(02).
+002720 01  WS-MATCH-TALLY            PIC 9(03).
+002730 01  WS-SEARCH-MATCH-FLAG      PIC X(01).
+002740     88  WS-SEARCH-MATCH           VALUE 'Y'.
+002750
+002760*----------------------------------------------------------
+002770* WORKING STORAGE FOR GEDCOM FAMILY-GROUP RESOLUTION. FAM-
+002780* TABLE HOLDS ONE ENTRY PER DISTINCT COUPLE -- EITHER A
+002790* SPOUSE-LINKED PAIR OR A FATHER/MOTHER PAIR THAT APPEARS ON
+002800* ONE OR MORE CHILDREN BUT WAS NEVER LINKED AS SPOUSES -- SO
+002810* 6100-EXPORT-GEDCOM CAN EMIT ONE FAM RECORD PER FAMILY AND
+002820* POINT EVERY MEMBER'S INDI RECORD BACK TO IT VIA FAMS/FAMC.
+002830*----------------------------------------------------------
+002840 01  FAM-TABLE-AREA.
+002850     05  FAM-TABLE OCCURS 2000 TIMES
+002860                     INDEXED BY FAM-IDX.
+002870         10  FAM-HUSB-ID       PIC 9(05).
+002880         10  FAM-WIFE-ID       PIC 9(05).
+002890 01  WS-FAM-MATCH-FLAG         PIC X(01).
+002900     88  WS-FAM-MATCHED            VALUE 'Y'.
+002910 01  WS-FAM-MATCH-NUM          PIC 9(05).
+002920 01  WS-COUPLE-ID1             PIC 9(05).
+002930 01  WS-COUPLE-ID2             PIC 9(05).
+002940
+002950 PROCEDURE DIVISION.
+002960 0000-MAIN-LOOP.
+002970     MOVE SPACES TO WS-RUN-PARM
+002980     ACCEPT WS-RUN-PARM FROM COMMAND-LINE
+002990     IF WS-RUN-PARM = "BULKLOAD"
+003000         PERFORM 1000-LOAD-TREE THRU 1000-EXIT
+003010         PERFORM 2600-BULK-LOAD-PERSONS THRU 2600-EXIT
+003020         GO TO 0000-EXIT
+003030     END-IF
+003040     PERFORM 1000-LOAD-TREE THRU 1000-EXIT
+003050     PERFORM UNTIL WS-END-OF-PROGRAM
+003060         DISPLAY " "
+003070         DISPLAY "FAMILY TREE MENU:"
+003080         DISPLAY "1. Add Person"
+003090         DISPLAY "2. View All Records"
+003100         DISPLAY "3. Edit Person"
+003110         DISPLAY "4. Save Tree"
+003120         DISPLAY "5. View Person with Family"
+003130         DISPLAY "6. Exit"
+003140         DISPLAY "7. Export Tree to CSV"
+003150         DISPLAY "8. Delete Person"
+003160         DISPLAY "9. Reference Integrity Report"
+003170         DISPLAY "10. Export Tree to GEDCOM"
+003180         DISPLAY "11. Pedigree Chart (Ancestors)"
+003190         DISPLAY "12. Descendant Chart"
+003200         DISPLAY "13. Date Quality Report"
+003210         ACCEPT WS-MENU-OPTION
+003220         EVALUATE WS-MENU-OPTION
+003230             WHEN 1
+003240                 PERFORM 2000-ADD-PERSON THRU 2000-EXIT
+003250             WHEN 2
+003260                 PERFORM 3000-VIEW-ALL THRU 3000-EXIT
+003270             WHEN 3
+003280                 PERFORM 4000-EDIT-PERSON THRU 4000-EXIT
+003290             WHEN 4
+003300                 DISPLAY "Tree saved automatically on adding."
+003310             WHEN 5
+003320                 PERFORM 5000-VIEW-FAMILY THRU 5000-EXIT
+003330             WHEN 6
+003340                 MOVE 'Y' TO WS-END-FLAG
+003350             WHEN 7
+003360                 PERFORM 6000-EXPORT-TREE THRU 6000-EXIT
+003370             WHEN 8
+003380                 PERFORM 7000-DELETE-PERSON THRU 7000-EXIT
+003390             WHEN 9
+003400                 PERFORM 9000-RECONCILE-REPORT THRU 9000-EXIT
+003410             WHEN 10
+003420                 PERFORM 6100-EXPORT-GEDCOM THRU 6100-EXIT
+003430             WHEN 11
+003440                 PERFORM 8000-PEDIGREE-CHART THRU 8000-EXIT
+003450             WHEN 12
+003460                 PERFORM 8100-DESCENDANT-CHART THRU 8100-EXIT
+003470             WHEN 13
+003480                 PERFORM 9200-DATE-QUALITY-REPORT THRU 9200-EXIT
+003490             WHEN OTHER
+003500                 DISPLAY "Invalid option."
+003510         END-EVALUATE
+003520     END-PERFORM
+003530 0000-EXIT.
+003540     STOP RUN.
+003550
+003560 1000-LOAD-TREE.
+003570     DISPLAY "Loading tree data from file..."
+003580     MOVE ZERO TO TREE-SIZE
+003590     MOVE ZERO TO WS-MAX-ID
+003600     OPEN INPUT TREEFILE
+003610     IF NOT WS-TREE-OK
+003620         IF WS-TREE-NOT-FOUND
+003630             DISPLAY "Tree data loaded: 00000 records."
+003640         ELSE
+003650             DISPLAY "Unable to open tree file, status "
+003660                 WS-TREE-STATUS
+003670         END-IF
+003680         GO TO 1000-EXIT
+003690     END-IF
+003700     MOVE 'N' TO EOF-TREEFILE
+003710     PERFORM UNTIL END-OF-TREEFILE OR TREE-SIZE >= MAX-TREE
+003720         READ TREEFILE NEXT RECORD INTO PERSON-RECORD
+003730             AT END
+003740                 MOVE 'Y' TO EOF-TREEFILE
+003750             NOT AT END
+003760                 ADD 1 TO TREE-SIZE
+003770                 IF FT-ID > WS-MAX-ID
+003780                     MOVE FT-ID TO WS-MAX-ID
+003790                 END-IF
+003800                 MOVE FT-ID          TO TT-ID (TREE-SIZE)
+003810                 MOVE FT-NAME        TO TT-NAME (TREE-SIZE)
+003820                 MOVE FT-BIRTHDATE   TO TT-BIRTHDATE (TREE-SIZE)
+003830                 MOVE FT-ALTNAME     TO TT-ALTNAME (TREE-SIZE)
+003840                 MOVE FT-DEATHDATE   TO TT-DEATHDATE (TREE-SIZE)
+003850                 MOVE FT-BURIALPLACE TO TT-BURIALPLACE (TREE-SIZE)
+003860                 MOVE FT-RESIDENCE   TO TT-RESIDENCE (TREE-SIZE)
+003870                 MOVE FT-SPOUSE-ID   TO TT-SPOUSE-ID (TREE-SIZE)
+003880                 MOVE FT-FATHER-ID   TO TT-FATHER-ID (TREE-SIZE)
+003890                 MOVE FT-MOTHER-ID   TO TT-MOTHER-ID (TREE-SIZE)
+003900         END-READ
+003910     END-PERFORM
+003920     CLOSE TREEFILE
+003930     COMPUTE WS-ID-COUNTER = WS-MAX-ID + 1
+003940     DISPLAY "Tree data loaded: " TREE-SIZE " records."
+003950 1000-EXIT.
+003960     EXIT.
+003970
+003980 2000-ADD-PERSON.
+003990     DISPLAY "Enter name:"
+004000     ACCEPT FT-NAME
+004010
+004020     DISPLAY "Enter birth date (YYYY-MM-DD):"
+004030     ACCEPT FT-BIRTHDATE
+004040
+004050     DISPLAY "Enter alternate name (optional):"
+004060     ACCEPT FT-ALTNAME
+004070
+004080     DISPLAY "Enter death date (YYYY-MM-DD or leave blank):"
+004090     ACCEPT FT-DEATHDATE
+004100
+004110     DISPLAY "Enter burial place (optional):"
+004120     ACCEPT FT-BURIALPLACE
+004130
+004140     DISPLAY "Enter residence:"
+004150     ACCEPT FT-RESIDENCE
+004160
+004170     DISPLAY "Enter spouse ID (or 0):"
+004180     ACCEPT FT-SPOUSE-ID
+004190
+004200     DISPLAY "Enter father ID (or 0):"
+004210     ACCEPT FT-FATHER-ID
+004220
+004230     DISPLAY "Enter mother ID (or 0):"
+004240     ACCEPT FT-MOTHER-ID
+004250
+004260     PERFORM 2500-WRITE-NEW-PERSON THRU 2500-EXIT
+004270     DISPLAY "Person added successfully."
+004280 2000-EXIT.
+004290     EXIT.
+004300
+004310*----------------------------------------------------------
+004320* 2500-WRITE-NEW-PERSON ASSIGNS THE NEXT ID TO THE PERSON-
+004330* RECORD ALREADY BUILT IN FT-NAME/FT-BIRTHDATE/ETC, WRITES IT
+004340* TO TREEFILE AND REFRESHES TREE-TABLE. SHARED BY INTERACTIVE
+004350* ADD-PERSON AND THE BULK LOAD PARAGRAPH BELOW SO BOTH PATHS
+004360* ASSIGN IDS AND WRITE RECORDS THE SAME WAY. THE TREE-TABLE
+004370* REFRESH IS SKIPPED WHEN WS-SKIP-RELOAD IS SET, SINCE A BULK
+004380* LOAD WOULD OTHERWISE RESCAN ALL OF TREEFILE AFTER EVERY
+004390* SINGLE RECORD IT WRITES.
+004400*----------------------------------------------------------
+004410 2500-WRITE-NEW-PERSON.
+004420     MOVE WS-ID-COUNTER TO FT-ID
+004430     ADD 1 TO WS-ID-COUNTER
+004440     OPEN I-O TREEFILE
+004450     IF NOT WS-TREE-OK
+004460         OPEN OUTPUT TREEFILE
+004470         CLOSE TREEFILE
+004480         OPEN I-O TREEFILE
+004490     END-IF
+004500     WRITE PERSON-RECORD
+004510     IF NOT WS-TREE-OK
+004520         IF WS-TREE-DUPLICATE
+004530             DISPLAY "Unable to add person, ID " FT-ID
+004540                 " already exists."
+004550         ELSE
+004560             DISPLAY "Unable to add person, file status "
+004570                 WS-TREE-STATUS
+004580         END-IF
+004590     END-IF
+004600     CLOSE TREEFILE
+004610     IF NOT WS-SKIP-RELOAD
+004620         PERFORM 1000-LOAD-TREE THRU 1000-EXIT
+004630     END-IF
+004640 2500-EXIT.
+004650     EXIT.
+004660
+004670*----------------------------------------------------------
+004680* 2600-BULK-LOAD-PERSONS IS THE NON-INTERACTIVE COUNTERPART
+004690* TO 2000-ADD-PERSON. IT IS ENTERED INSTEAD OF THE MENU LOOP
+004700* WHEN THE PROGRAM IS STARTED WITH PARM 'BULKLOAD' (A JCL
+004710* EXEC PARM= OR THE EQUIVALENT STARTUP ARGUMENT), AND READS
+004720* PERSON-RECORD-SHAPED INPUT -- ONE COMMA-DELIMITED LINE PER
+004730* PERSON, IN THE SAME FIELD ORDER AS PERSON-RECORD LESS THE
+004740* ID -- FROM BULKFILE, ASSIGNING EACH ONE THE NEXT AVAILABLE
+004750* ID AND WRITING IT TO TREEFILE VIA 2500-WRITE-NEW-PERSON.
+004760*----------------------------------------------------------
+004770 2600-BULK-LOAD-PERSONS.
+004780     DISPLAY "Bulk loading persons from bulkload.csv..."
+004790     MOVE ZERO TO WS-BULK-COUNT
+004800     MOVE 'Y' TO WS-SKIP-RELOAD-FLAG
+004810     OPEN INPUT BULKFILE
+004820     IF NOT WS-BULK-OK
+004830         DISPLAY "No bulkload.csv file found -- nothing loaded."
+004840         GO TO 2600-EXIT
+004850     END-IF
+004860     MOVE 'N' TO EOF-BULKFILE
+004870     PERFORM UNTIL END-OF-BULKFILE
+004880         READ BULKFILE INTO BULK-RECORD
+004890             AT END
+004900                 MOVE 'Y' TO EOF-BULKFILE
+004910             NOT AT END
+004920                 MOVE SPACES TO PERSON-RECORD
+004930                 UNSTRING BULK-RECORD DELIMITED BY ","
+004940                     INTO FT-NAME FT-BIRTHDATE FT-ALTNAME
+004950                          FT-DEATHDATE FT-BURIALPLACE
+004960                          FT-RESIDENCE FT-SPOUSE-ID
+004970                          FT-FATHER-ID FT-MOTHER-ID
+004980                 PERFORM 2500-WRITE-NEW-PERSON THRU 2500-EXIT
+004990                 ADD 1 TO WS-BULK-COUNT
+005000         END-READ
+005010     END-PERFORM
+005020     CLOSE BULKFILE
+005030     MOVE 'N' TO WS-SKIP-RELOAD-FLAG
+005040     PERFORM 1000-LOAD-TREE THRU 1000-EXIT
+005050     DISPLAY "Bulk load complete -- " WS-BULK-COUNT
+005060         " person(s) added."
+005070 2600-EXIT.
+005080     EXIT.
+005090
+005100 3000-VIEW-ALL.
+005110     DISPLAY "Displaying all records:"
+005120     PERFORM 3050-PROMPT-SEARCH-CRITERIA THRU 3050-EXIT
+005130     OPEN INPUT TREEFILE
+005140     IF NOT WS-TREE-OK
+005150         IF WS-TREE-NOT-FOUND
+005160             DISPLAY "All records displayed."
+005170         ELSE
+005180             DISPLAY "Unable to open tree file, status "
+005190                 WS-TREE-STATUS
+005200         END-IF
+005210         GO TO 3000-EXIT
+005220     END-IF
+005230     MOVE 'N' TO EOF-TREEFILE
+005240     PERFORM UNTIL END-OF-TREEFILE
+005250         READ TREEFILE NEXT RECORD INTO PERSON-RECORD
+005260             AT END
+005270                 MOVE 'Y' TO EOF-TREEFILE
+005280             NOT AT END
+005290                 PERFORM 3060-MATCHES-SEARCH THRU 3060-EXIT
+005300                 IF WS-SEARCH-MATCH
+005310                     PERFORM 3900-DISPLAY-PERSON THRU 3900-EXIT
+005320                 END-IF
+005330         END-READ
+005340     END-PERFORM
+005350     CLOSE TREEFILE
+005360     DISPLAY "All records displayed."
+005370 3000-EXIT.
+005380     EXIT.
+005390
+005400*----------------------------------------------------------
+005410* 3050-PROMPT-SEARCH-CRITERIA ASKS FOR AN OPTIONAL NAME
+005420* SUBSTRING, RESIDENCE SUBSTRING AND BIRTH DATE RANGE TO
+005430* FILTER VIEW-ALL BY. ANY CRITERION LEFT BLANK IS IGNORED.
+005440* THE NAME AND RESIDENCE TRIMMED LENGTHS ARE COMPUTED ONCE
+005450* HERE SO 3060-MATCHES-SEARCH DOES NOT RECOMPUTE THEM FOR
+005460* EVERY RECORD ON FILE.
+005470*----------------------------------------------------------
+005480 3050-PROMPT-SEARCH-CRITERIA.
+005490     DISPLAY "Search by name (blank for all):"
+005500     MOVE SPACES TO WS-SEARCH-NAME
+005510     ACCEPT WS-SEARCH-NAME
+005520     DISPLAY "Search by residence (blank for all):"
+005530     MOVE SPACES TO WS-SEARCH-RESIDENCE
+005540     ACCEPT WS-SEARCH-RESIDENCE
+005550     DISPLAY "Birth date from, YYYY-MM-DD (blank for none):"
+005560     MOVE SPACES TO WS-SEARCH-FROM
+005570     ACCEPT WS-SEARCH-FROM
+005580     DISPLAY "Birth date to, YYYY-MM-DD (blank for none):"
+005590     MOVE SPACES TO WS-SEARCH-TO
+005600     ACCEPT WS-SEARCH-TO
+005610     MOVE WS-SEARCH-NAME TO WS-TRIM-FIELD
+005620     PERFORM 3070-TRIM-LENGTH THRU 3070-EXIT
+005630     MOVE WS-TRIM-LEN TO WS-SEARCH-NAME-LEN
+005640     MOVE WS-SEARCH-RESIDENCE TO WS-TRIM-FIELD
+005650     PERFORM 3070-TRIM-LENGTH THRU 3070-EXIT
+005660     MOVE WS-TRIM-LEN TO WS-SEARCH-RES-LEN
+005670 3050-EXIT.
+005680     EXIT.
+005690
+005700*----------------------------------------------------------
+005710* 3060-MATCHES-SEARCH TESTS THE CURRENT PERSON-RECORD AGAINST
+005720* THE CRITERIA GATHERED BY 3050-PROMPT-SEARCH-CRITERIA AND
+005730* SETS WS-SEARCH-MATCH-FLAG ('Y' VIA WS-SEARCH-MATCH WHEN THE
+005740* RECORD PASSES EVERY CRITERION THAT WAS ENTERED).
+005750*----------------------------------------------------------
+005760 3060-MATCHES-SEARCH.
+005770     MOVE 'Y' TO WS-SEARCH-MATCH-FLAG
+005780     IF WS-SEARCH-NAME-LEN > ZERO
+005790         MOVE ZERO TO WS-MATCH-TALLY
+005800         INSPECT FT-NAME TALLYING WS-MATCH-TALLY
+005810             FOR ALL WS-SEARCH-NAME (1:WS-SEARCH-NAME-LEN)
+005820         IF WS-MATCH-TALLY = ZERO
+005830             MOVE 'N' TO WS-SEARCH-MATCH-FLAG
+005840         END-IF
+005850     END-IF
+005860     IF WS-SEARCH-MATCH AND WS-SEARCH-RES-LEN > ZERO
+005870         MOVE ZERO TO WS-MATCH-TALLY
+005880         INSPECT FT-RESIDENCE TALLYING WS-MATCH-TALLY
+005890             FOR ALL WS-SEARCH-RESIDENCE (1:WS-SEARCH-RES-LEN)
+005900         IF WS-MATCH-TALLY = ZERO
+005910             MOVE 'N' TO WS-SEARCH-MATCH-FLAG
+005920         END-IF
+005930     END-IF
+005940     IF WS-SEARCH-MATCH AND WS-SEARCH-FROM NOT = SPACES
+005950         IF FT-BIRTHDATE < WS-SEARCH-FROM
+005960             MOVE 'N' TO WS-SEARCH-MATCH-FLAG
+005970         END-IF
+005980     END-IF
+005990     IF WS-SEARCH-MATCH AND WS-SEARCH-TO NOT = SPACES
+006000         IF FT-BIRTHDATE > WS-SEARCH-TO
+006010             MOVE 'N' TO WS-SEARCH-MATCH-FLAG
+006020         END-IF
+006030     END-IF
+006040 3060-EXIT.
+006050     EXIT.
+006060
+006070*----------------------------------------------------------
+006080* 3070-TRIM-LENGTH RETURNS, IN WS-TRIM-LEN, THE LENGTH OF
+006090* WS-TRIM-FIELD WITH ANY TRAILING SPACES REMOVED, SO A
+006100* BLANK-PADDED SEARCH CRITERION CAN BE USED AS A SHORTER
+006110* REFERENCE-MODIFIED SUBSTRING IN AN INSPECT STATEMENT.
+006120*----------------------------------------------------------
+006130 3070-TRIM-LENGTH.
+006140     MOVE 50 TO WS-TRIM-LEN
+006150     PERFORM UNTIL WS-TRIM-LEN = ZERO
+006160             OR WS-TRIM-FIELD (WS-TRIM-LEN:1) NOT = SPACE
+006170         SUBTRACT 1 FROM WS-TRIM-LEN
+006180     END-PERFORM
+006190 3070-EXIT.
+006200     EXIT.
+006210
+006220 3900-DISPLAY-PERSON.
+006230     DISPLAY "ID: " FT-ID
+006240     DISPLAY "Name: " FT-NAME
+006250     DISPLAY "Birthdate: " FT-BIRTHDATE
+006260     DISPLAY "Alternate Name: " FT-ALTNAME
+006270     DISPLAY "Death Date: " FT-DEATHDATE
+006280     DISPLAY "Burial Place: " FT-BURIALPLACE
+006290     DISPLAY "Residence: " FT-RESIDENCE
+006300     DISPLAY "Spouse ID: " FT-SPOUSE-ID
+006310     DISPLAY "Father ID: " FT-FATHER-ID
+006320     DISPLAY "Mother ID: " FT-MOTHER-ID
+006330     DISPLAY "---------------------------"
+006340 3900-EXIT.
+006350     EXIT.
+006360
+006370 4000-EDIT-PERSON.
+006380     DISPLAY "Enter ID of person to edit:"
+006390     ACCEPT TP-ID
+006400     MOVE TP-ID TO FT-ID
+006410     OPEN I-O TREEFILE
+006420     IF NOT WS-TREE-OK
+006430         IF WS-TREE-NOT-FOUND
+006440             DISPLAY "No person found with that ID."
+006450         ELSE
+006460             DISPLAY "Unable to open tree file, status "
+006470                 WS-TREE-STATUS
+006480         END-IF
+006490         GO TO 4000-EXIT
+006500     END-IF
+006510     READ TREEFILE RECORD
+006520         INVALID KEY
+006530             DISPLAY "No person found with that ID."
+006540             CLOSE TREEFILE
+006550             GO TO 4000-EXIT
+006560         NOT INVALID KEY
+006570             PERFORM 4900-PROMPT-NEW-VALUES THRU 4900-EXIT
+006580             ACCEPT WS-AU-DATE FROM DATE YYYYMMDD
+006590             ACCEPT WS-AU-TIME FROM TIME
+006600             IF TP-NAME NOT = FT-NAME
+006610                 MOVE "NAME" TO WS-AU-FIELD
+006620                 MOVE FT-NAME TO WS-AU-OLD
+006630                 MOVE TP-NAME TO WS-AU-NEW
+006640                 PERFORM 4800-LOG-FIELD-CHANGE THRU 4800-EXIT
+006650             END-IF
+006660             IF TP-BIRTH NOT = FT-BIRTHDATE
+006670                 MOVE "BIRTHDATE" TO WS-AU-FIELD
+006680                 MOVE FT-BIRTHDATE TO WS-AU-OLD
+006690                 MOVE TP-BIRTH TO WS-AU-NEW
+006700                 PERFORM 4800-LOG-FIELD-CHANGE THRU 4800-EXIT
+006710             END-IF
+006720             IF TP-ALTNAME NOT = FT-ALTNAME
+006730                 MOVE "ALTNAME" TO WS-AU-FIELD
+006740                 MOVE FT-ALTNAME TO WS-AU-OLD
+006750                 MOVE TP-ALTNAME TO WS-AU-NEW
+006760                 PERFORM 4800-LOG-FIELD-CHANGE THRU 4800-EXIT
+006770             END-IF
+006780             IF TP-DEATH NOT = FT-DEATHDATE
+006790                 MOVE "DEATHDATE" TO WS-AU-FIELD
+006800                 MOVE FT-DEATHDATE TO WS-AU-OLD
+006810                 MOVE TP-DEATH TO WS-AU-NEW
+006820                 PERFORM 4800-LOG-FIELD-CHANGE THRU 4800-EXIT
+006830             END-IF
+006840             IF TP-BURIAL NOT = FT-BURIALPLACE
+006850                 MOVE "BURIALPLACE" TO WS-AU-FIELD
+006860                 MOVE FT-BURIALPLACE TO WS-AU-OLD
+006870                 MOVE TP-BURIAL TO WS-AU-NEW
+006880                 PERFORM 4800-LOG-FIELD-CHANGE THRU 4800-EXIT
+006890             END-IF
+006900             IF TP-RESIDENCE NOT = FT-RESIDENCE
+006910                 MOVE "RESIDENCE" TO WS-AU-FIELD
+006920                 MOVE FT-RESIDENCE TO WS-AU-OLD
+006930                 MOVE TP-RESIDENCE TO WS-AU-NEW
+006940                 PERFORM 4800-LOG-FIELD-CHANGE THRU 4800-EXIT
+006950             END-IF
+006960             IF TP-SPOUSE-ID NOT = FT-SPOUSE-ID
+006970                 MOVE "SPOUSEID" TO WS-AU-FIELD
+006980                 MOVE FT-SPOUSE-ID TO WS-AU-OLD
+006990                 MOVE TP-SPOUSE-ID TO WS-AU-NEW
+007000                 PERFORM 4800-LOG-FIELD-CHANGE THRU 4800-EXIT
+007010             END-IF
+007020             IF TP-FATHER-ID NOT = FT-FATHER-ID
+007030                 MOVE "FATHERID" TO WS-AU-FIELD
+007040                 MOVE FT-FATHER-ID TO WS-AU-OLD
+007050                 MOVE TP-FATHER-ID TO WS-AU-NEW
+007060                 PERFORM 4800-LOG-FIELD-CHANGE THRU 4800-EXIT
+007070             END-IF
+007080             IF TP-MOTHER-ID NOT = FT-MOTHER-ID
+007090                 MOVE "MOTHERID" TO WS-AU-FIELD
+007100                 MOVE FT-MOTHER-ID TO WS-AU-OLD
+007110                 MOVE TP-MOTHER-ID TO WS-AU-NEW
+007120                 PERFORM 4800-LOG-FIELD-CHANGE THRU 4800-EXIT
+007130             END-IF
+007140             MOVE TP-NAME       TO FT-NAME
+007150             MOVE TP-BIRTH      TO FT-BIRTHDATE
+007160             MOVE TP-ALTNAME    TO FT-ALTNAME
+007170             MOVE TP-DEATH      TO FT-DEATHDATE
+007180             MOVE TP-BURIAL     TO FT-BURIALPLACE
+007190             MOVE TP-RESIDENCE  TO FT-RESIDENCE
+007200             MOVE TP-SPOUSE-ID  TO FT-SPOUSE-ID
+007210             MOVE TP-FATHER-ID  TO FT-FATHER-ID
+007220             MOVE TP-MOTHER-ID  TO FT-MOTHER-ID
+007230             REWRITE PERSON-RECORD
+007240     END-READ
+007250     CLOSE TREEFILE
+007260     PERFORM 1000-LOAD-TREE THRU 1000-EXIT
+007270     DISPLAY "Person updated successfully."
+007280 4000-EXIT.
+007290     EXIT.
+007300
+007310*----------------------------------------------------------
+007320* 4800-LOG-FIELD-CHANGE APPENDS ONE LINE TO AUDITFILE RECORDING
+007330* A SINGLE FIELD CHANGE MADE BY EDIT-PERSON -- THE PERSON'S
+007340* ID, THE FIELD NAME, THE OLD AND NEW VALUES, AND THE DATE
+007350* AND TIME OF THE CHANGE. CALLED ONCE PER CHANGED FIELD, WITH
+007360* WS-AU-FIELD/WS-AU-OLD/WS-AU-NEW SET BY THE CALLER.
+007370*----------------------------------------------------------
+007380 4800-LOG-FIELD-CHANGE.
+007390     OPEN EXTEND AUDITFILE
+007400     IF NOT WS-AUDIT-OK
+007410         OPEN OUTPUT AUDITFILE
+007420     END-IF
+007430     MOVE SPACES TO AUDIT-RECORD
+007440     STRING
+007450         FT-ID       DELIMITED BY SIZE ","
+007460         WS-AU-FIELD DELIMITED BY SPACE ","
+007470         WS-AU-OLD   DELIMITED BY SIZE ","
+007480         WS-AU-NEW   DELIMITED BY SIZE ","
+007490         WS-AU-DATE  DELIMITED BY SIZE ","
+007500         WS-AU-TIME  DELIMITED BY SIZE
+007510         INTO AUDIT-RECORD
+007520     END-STRING
+007530     WRITE AUDIT-RECORD
+007540     CLOSE AUDITFILE
+007550 4800-EXIT.
+007560     EXIT.
+007570
+007580 4900-PROMPT-NEW-VALUES.
+007590     DISPLAY "Enter new name (leave blank to keep current):"
+007600     ACCEPT TP-NAME
+007610     IF TP-NAME = SPACES
+007620         MOVE FT-NAME TO TP-NAME
+007630     END-IF
+007640     DISPLAY "Enter new birth date (YYYY-MM-DD):"
+007650     ACCEPT TP-BIRTH
+007660     IF TP-BIRTH = SPACES
+007670         MOVE FT-BIRTHDATE TO TP-BIRTH
+007680     END-IF
+007690     DISPLAY "Enter new alternate name:"
+007700     ACCEPT TP-ALTNAME
+007710     IF TP-ALTNAME = SPACES
+007720         MOVE FT-ALTNAME TO TP-ALTNAME
+007730     END-IF
+007740     DISPLAY "Enter new death date (YYYY-MM-DD):"
+007750     ACCEPT TP-DEATH
+007760     IF TP-DEATH = SPACES
+007770         MOVE FT-DEATHDATE TO TP-DEATH
+007780     END-IF
+007790     DISPLAY "Enter new burial place:"
+007800     ACCEPT TP-BURIAL
+007810     IF TP-BURIAL = SPACES
+007820         MOVE FT-BURIALPLACE TO TP-BURIAL
+007830     END-IF
+007840     DISPLAY "Enter new residence:"
+007850     ACCEPT TP-RESIDENCE
+007860     IF TP-RESIDENCE = SPACES
+007870         MOVE FT-RESIDENCE TO TP-RESIDENCE
+007880     END-IF
+007890     DISPLAY "Enter new spouse ID (or 0):"
+007900     ACCEPT TP-SPOUSE-ID
+007910     DISPLAY "Enter new father ID (or 0):"
+007920     ACCEPT TP-FATHER-ID
+007930     DISPLAY "Enter new mother ID (or 0):"
+007940     ACCEPT TP-MOTHER-ID
+007950 4900-EXIT.
+007960     EXIT.
+007970
+007980 5000-VIEW-FAMILY.
+007990     DISPLAY "Enter the ID of the person to view family:"
+008000     ACCEPT TP-ID
+008010     MOVE TP-ID TO FT-ID
+008020     OPEN INPUT TREEFILE
+008030     IF NOT WS-TREE-OK
+008040         IF WS-TREE-NOT-FOUND
+008050             DISPLAY "No person found with that ID."
+008060         ELSE
+008070             DISPLAY "Unable to open tree file, status "
+008080                 WS-TREE-STATUS
+008090         END-IF
+008100         GO TO 5000-EXIT
+008110     END-IF
+008120     READ TREEFILE RECORD
+008130         INVALID KEY
+008140             DISPLAY "No person found with that ID."
+008150             CLOSE TREEFILE
+008160             GO TO 5000-EXIT
+008170         NOT INVALID KEY
+008180             DISPLAY "Name: " FT-NAME
+008190             DISPLAY "Spouse ID: " FT-SPOUSE-ID
+008200             DISPLAY "Father ID: " FT-FATHER-ID
+008210             DISPLAY "Mother ID: " FT-MOTHER-ID
+008220             DISPLAY "---------------------------"
+008230             MOVE FT-SPOUSE-ID TO WS-LOOKUP-ID
+008240             MOVE "Spouse"     TO WS-RELATION-LABEL
+008250             PERFORM 5100-DISPLAY-FAMILY-MEMBER
+008260                     THRU 5100-EXIT
+008270             MOVE FT-FATHER-ID TO WS-LOOKUP-ID
+008280             MOVE "Father"     TO WS-RELATION-LABEL
+008290             PERFORM 5100-DISPLAY-FAMILY-MEMBER
+008300                     THRU 5100-EXIT
+008310             MOVE FT-MOTHER-ID TO WS-LOOKUP-ID
+008320             MOVE "Mother"     TO WS-RELATION-LABEL
+008330             PERFORM 5100-DISPLAY-FAMILY-MEMBER
+008340                     THRU 5100-EXIT
+008350     END-READ
+008360     CLOSE TREEFILE
+008370     DISPLAY "Family displayed."
+008380 5000-EXIT.
+008390     EXIT.
+008400
+008410 5100-DISPLAY-FAMILY-MEMBER.
+008420     IF WS-LOOKUP-ID = ZERO
+008430         GO TO 5100-EXIT
+008440     END-IF
+008450     MOVE WS-LOOKUP-ID TO FT-ID
+008460     READ TREEFILE RECORD
+008470         INVALID KEY
+008480             CONTINUE
+008490         NOT INVALID KEY
+008500             DISPLAY WS-RELATION-LABEL ": " FT-NAME
+008510     END-READ
+008520 5100-EXIT.
+008530     EXIT.
+008540
+008550 6000-EXPORT-TREE.
+008560     DISPLAY "Exporting tree to export.csv..."
+008570     OPEN INPUT TREEFILE
+008580     IF NOT WS-TREE-OK
+008590         IF WS-TREE-NOT-FOUND
+008600             DISPLAY "No tree data on file to export."
+008610         ELSE
+008620             DISPLAY "Unable to open tree file, status "
+008630                 WS-TREE-STATUS
+008640         END-IF
+008650         GO TO 6000-EXIT
+008660     END-IF
+008670     OPEN OUTPUT EXPORTFILE
+008680     MOVE "ID,Name,Birthdate,AltName,DeathDate,BurialPlace,Reside"
+008690         TO WS-LINE
+008700     MOVE SPACES TO EXPORT-RECORD
+008710     STRING WS-LINE DELIMITED BY SPACE
+008720             "nce,SpouseID,FatherID,MotherID" DELIMITED BY SIZE
+008730         INTO EXPORT-RECORD
+008740     WRITE EXPORT-RECORD
+008750     MOVE 'N' TO EOF-TREEFILE
+008760     PERFORM UNTIL END-OF-TREEFILE
+008770         READ TREEFILE NEXT RECORD INTO PERSON-RECORD
+008780             AT END
+008790                 MOVE 'Y' TO EOF-TREEFILE
+008800             NOT AT END
+008810                 MOVE SPACES TO EXPORT-RECORD
+008820                 STRING
+008830                     FT-ID DELIMITED BY SIZE ","
+008840                     FT-NAME DELIMITED BY SIZE ","
+008850                     FT-BIRTHDATE DELIMITED BY SIZE ","
+008860                     FT-ALTNAME DELIMITED BY SIZE ","
+008870                     FT-DEATHDATE DELIMITED BY SIZE ","
+008880                     FT-BURIALPLACE DELIMITED BY SIZE ","
+008890                     FT-RESIDENCE DELIMITED BY SIZE ","
+008900                     FT-SPOUSE-ID DELIMITED BY SIZE ","
+008910                     FT-FATHER-ID DELIMITED BY SIZE ","
+008920                     FT-MOTHER-ID DELIMITED BY SIZE
+008930                     INTO EXPORT-RECORD
+008940                 END-STRING
+008950                 WRITE EXPORT-RECORD
+008960         END-READ
+008970     END-PERFORM
+008980     CLOSE TREEFILE
+008990     CLOSE EXPORTFILE
+009000     DISPLAY "Export complete."
+009010 6000-EXIT.
+009020     EXIT.
+009030
+009040*----------------------------------------------------------
+009050* 6100-EXPORT-GEDCOM WALKS TREE-TABLE THE SAME WAY THE CSV
+009060* EXPORT WALKS TREEFILE, WRITING ONE GEDCOM INDI RECORD PER
+009070* PERSON AND ONE FAM RECORD PER FAMILY GROUP, SO THE TREE CAN
+009080* BE HANDED OFF TO STANDARD GENEALOGY SOFTWARE. FAM-TABLE IS
+009090* BUILT FIRST SO THE INDI RECORDS CAN POINT BACK TO THEIR
+009100* FAMILIES VIA FAMS/FAMC WHILE THEY ARE BEING WRITTEN.
+009110*----------------------------------------------------------
+009120 6100-EXPORT-GEDCOM.
+009130     DISPLAY "Exporting tree to export.ged..."
+009140     PERFORM 6105-BUILD-FAM-TABLE THRU 6105-EXIT
+009150     OPEN OUTPUT GEDFILE
+009160     MOVE "0 HEAD" TO GED-RECORD
+009170     WRITE GED-RECORD
+009180     MOVE "1 SOUR FAMILYTREE" TO GED-RECORD
+009190     WRITE GED-RECORD
+009200     MOVE "1 GEDC" TO GED-RECORD
+009210     WRITE GED-RECORD
+009220     MOVE "2 VERS 5.5.1" TO GED-RECORD
+009230     WRITE GED-RECORD
+009240     MOVE "2 FORM LINEAGE-LINKED" TO GED-RECORD
+009250     WRITE GED-RECORD
+009260     MOVE "1 CHAR UTF-8" TO GED-RECORD
+009270     WRITE GED-RECORD
+009280
+009290     PERFORM VARYING TREE-IDX FROM 1 BY 1
+009300             UNTIL TREE-IDX > TREE-SIZE
+009310         PERFORM 6110-WRITE-GED-INDI THRU 6110-EXIT
+009320     END-PERFORM
+009330
+009340     PERFORM VARYING FAM-IDX FROM 1 BY 1
+009350             UNTIL FAM-IDX > WS-FAM-SEQ
+009360         PERFORM 6120-WRITE-GED-FAM THRU 6120-EXIT
+009370     END-PERFORM
+009380
+009390     MOVE "0 TRLR" TO GED-RECORD
+009400     WRITE GED-RECORD
+009410     CLOSE GEDFILE
+009420     DISPLAY "GEDCOM export complete."
+009430 6100-EXIT.
+009440     EXIT.
+009450
+009460*----------------------------------------------------------
+009470* 6105-BUILD-FAM-TABLE MAKES ONE FAM-TABLE ENTRY PER SPOUSE-
+009480* LINKED COUPLE (PASS 1 -- DEDUPED BY 6107 ON THE (ID, SPOUSE-
+009490* ID) PAIR ITSELF REGARDLESS OF WHICH SIDE OF THE COUPLE
+009500* HAPPENS TO CARRY THE SPOUSE-ID, SINCE ADD-PERSON/EDIT-PERSON
+009510* ONLY EVER SET IT ON ONE PARTY'S RECORD), THEN ONE MORE ENTRY
+009520* FOR EACH REMAINING CHILD WHOSE PARENT PAIR DID NOT ALREADY
+009530* TURN UP IN PASS 1 (PASS 2), SO A CHILD WHOSE PARENTS WERE
+009540* NEVER LINKED AS SPOUSES STILL GETS A FAMILY. SIBLINGS
+009550* SHARING THE SAME PARENT PAIR SHARE THE SAME PASS-2 ENTRY
+009560* RATHER THAN EACH GETTING THEIR OWN.
+009570*----------------------------------------------------------
+009580 6105-BUILD-FAM-TABLE.
+009590     MOVE ZERO TO WS-FAM-SEQ
+009600     PERFORM VARYING TREE-IDX FROM 1 BY 1
+009610             UNTIL TREE-IDX > TREE-SIZE
+009620         IF TT-SPOUSE-ID (TREE-IDX) NOT = ZERO
+009630            MOVE TT-ID (TREE-IDX) TO WS-COUPLE-ID1
+009640            MOVE TT-SPOUSE-ID (TREE-IDX) TO WS-COUPLE-ID2
+009650            PERFORM 6107-FIND-FAM-FOR-COUPLE THRU 6107-EXIT
+009660            IF NOT WS-FAM-MATCHED
+009670             ADD 1 TO WS-FAM-SEQ
+009680             MOVE TT-ID (TREE-IDX)
+009690                 TO FAM-HUSB-ID (WS-FAM-SEQ)
+009700             MOVE TT-SPOUSE-ID (TREE-IDX)
+009710                 TO FAM-WIFE-ID (WS-FAM-SEQ)
+009720            END-IF
+009730         END-IF
+009740     END-PERFORM
+009750     PERFORM VARYING TREE-IDX FROM 1 BY 1
+009760             UNTIL TREE-IDX > TREE-SIZE
+009770         IF TT-FATHER-ID (TREE-IDX) NOT = ZERO
+009780                 OR TT-MOTHER-ID (TREE-IDX) NOT = ZERO
+009790             PERFORM 6106-FIND-FAM-FOR-PARENTS THRU 6106-EXIT
+009800             IF NOT WS-FAM-MATCHED
+009810                 ADD 1 TO WS-FAM-SEQ
+009820                 MOVE TT-FATHER-ID (TREE-IDX)
+009830                     TO FAM-HUSB-ID (WS-FAM-SEQ)
+009840                 MOVE TT-MOTHER-ID (TREE-IDX)
+009850                     TO FAM-WIFE-ID (WS-FAM-SEQ)
+009860             END-IF
+009870         END-IF
+009880     END-PERFORM
+009890 6105-EXIT.
+009900     EXIT.
+009910
+009920*----------------------------------------------------------
+009930* 6106-FIND-FAM-FOR-PARENTS SEARCHES FAM-TABLE FOR THE ENTRY
+009940* WHOSE HUSB/WIFE PAIR MATCHES TT-FATHER-ID/TT-MOTHER-ID AT
+009950* TREE-IDX (IN EITHER ORDER), SETTING WS-FAM-MATCH-FLAG AND
+009960* WS-FAM-MATCH-NUM WHEN FOUND. SHARED BY 6105 WHILE BUILDING
+009970* FAM-TABLE AND BY 6110 WHEN WRITING A CHILD'S FAMC TAG.
+009980*----------------------------------------------------------
+009990 6106-FIND-FAM-FOR-PARENTS.
+010000     MOVE 'N' TO WS-FAM-MATCH-FLAG
+010010     MOVE ZERO TO WS-FAM-MATCH-NUM
+010020     PERFORM VARYING FAM-IDX FROM 1 BY 1
+010030             UNTIL FAM-IDX > WS-FAM-SEQ
+010040         IF (FAM-HUSB-ID (FAM-IDX) = TT-FATHER-ID (TREE-IDX)
+010050             AND FAM-WIFE-ID (FAM-IDX) = TT-MOTHER-ID (TREE-IDX))
+010060           OR (FAM-HUSB-ID (FAM-IDX) = TT-MOTHER-ID (TREE-IDX)
+010070             AND FAM-WIFE-ID (FAM-IDX) = TT-FATHER-ID (TREE-IDX))
+010080             MOVE 'Y' TO WS-FAM-MATCH-FLAG
+010090             MOVE FAM-IDX TO WS-FAM-MATCH-NUM
+010100         END-IF
+010110     END-PERFORM
+010120 6106-EXIT.
+010130     EXIT.
+010140
+010150*----------------------------------------------------------
+010160* 6107-FIND-FAM-FOR-COUPLE SEARCHES FAM-TABLE FOR THE ENTRY
+010170* WHOSE HUSB/WIFE PAIR MATCHES WS-COUPLE-ID1/WS-COUPLE-ID2 IN
+010180* EITHER ORDER, SETTING WS-FAM-MATCH-FLAG AND WS-FAM-MATCH-
+010190* NUM WHEN FOUND. USED BY 6105 SO A SPOUSE-LINKED COUPLE IS
+010200* DEDUPED ON THE PAIR ITSELF RATHER THAN ON WHICH PARTY'S
+010210* RECORD HAPPENS TO CARRY THE SPOUSE-ID.
+010220*----------------------------------------------------------
+010230 6107-FIND-FAM-FOR-COUPLE.
+010240     MOVE 'N' TO WS-FAM-MATCH-FLAG
+010250     MOVE ZERO TO WS-FAM-MATCH-NUM
+010260     PERFORM VARYING FAM-IDX FROM 1 BY 1
+010270             UNTIL FAM-IDX > WS-FAM-SEQ
+010280         IF (FAM-HUSB-ID (FAM-IDX) = WS-COUPLE-ID1
+010290             AND FAM-WIFE-ID (FAM-IDX) = WS-COUPLE-ID2)
+010300           OR (FAM-HUSB-ID (FAM-IDX) = WS-COUPLE-ID2
+010310             AND FAM-WIFE-ID (FAM-IDX) = WS-COUPLE-ID1)
+010320             MOVE 'Y' TO WS-FAM-MATCH-FLAG
+010330             MOVE FAM-IDX TO WS-FAM-MATCH-NUM
+010340         END-IF
+010350     END-PERFORM
+010360 6107-EXIT.
+010370     EXIT.
+010380
+010390 6110-WRITE-GED-INDI.
+010400     MOVE TT-ID (TREE-IDX) TO WS-GED-ID
+010410     MOVE SPACES TO GED-RECORD
+010420     STRING "0 @I" DELIMITED BY SIZE
+010430             WS-GED-ID DELIMITED BY SPACE
+010440             "@ INDI" DELIMITED BY SIZE
+010450         INTO GED-RECORD
+010460     WRITE GED-RECORD
+010470     MOVE SPACES TO GED-RECORD
+010480     STRING "1 NAME " DELIMITED BY SIZE
+010490             TT-NAME (TREE-IDX) DELIMITED BY SIZE
+010500         INTO GED-RECORD
+010510     WRITE GED-RECORD
+010520     IF TT-ALTNAME (TREE-IDX) NOT = SPACES
+010530     MOVE SPACES TO GED-RECORD
+010540         STRING "2 NAME " DELIMITED BY SIZE
+010550                 TT-ALTNAME (TREE-IDX) DELIMITED BY SIZE
+010560             INTO GED-RECORD
+010570         WRITE GED-RECORD
+010580         MOVE "3 TYPE aka" TO GED-RECORD
+010590         WRITE GED-RECORD
+010600     END-IF
+010610     IF TT-BIRTHDATE (TREE-IDX) NOT = SPACES
+010620         MOVE "1 BIRT" TO GED-RECORD
+010630         WRITE GED-RECORD
+010640     MOVE SPACES TO GED-RECORD
+010650         STRING "2 DATE " DELIMITED BY SIZE
+010660                 TT-BIRTHDATE (TREE-IDX) DELIMITED BY SIZE
+010670             INTO GED-RECORD
+010680         WRITE GED-RECORD
+010690     END-IF
+010700     IF TT-DEATHDATE (TREE-IDX) NOT = SPACES
+010710         MOVE "1 DEAT" TO GED-RECORD
+010720         WRITE GED-RECORD
+010730     MOVE SPACES TO GED-RECORD
+010740         STRING "2 DATE " DELIMITED BY SIZE
+010750                 TT-DEATHDATE (TREE-IDX) DELIMITED BY SIZE
+010760             INTO GED-RECORD
+010770         WRITE GED-RECORD
+010780     END-IF
+010790     IF TT-BURIALPLACE (TREE-IDX) NOT = SPACES
+010800         MOVE "1 BURI" TO GED-RECORD
+010810         WRITE GED-RECORD
+010820     MOVE SPACES TO GED-RECORD
+010830         STRING "2 PLAC " DELIMITED BY SIZE
+010840                 TT-BURIALPLACE (TREE-IDX) DELIMITED BY SIZE
+010850             INTO GED-RECORD
+010860         WRITE GED-RECORD
+010870     END-IF
+010880     IF TT-RESIDENCE (TREE-IDX) NOT = SPACES
+010890         MOVE "1 RESI" TO GED-RECORD
+010900         WRITE GED-RECORD
+010910     MOVE SPACES TO GED-RECORD
+010920         STRING "2 PLAC " DELIMITED BY SIZE
+010930                 TT-RESIDENCE (TREE-IDX) DELIMITED BY SIZE
+010940             INTO GED-RECORD
+010950         WRITE GED-RECORD
+010960     END-IF
+010970     MOVE 'N' TO WS-FAM-MATCH-FLAG
+010980     MOVE ZERO TO WS-FAM-MATCH-NUM
+010990     PERFORM VARYING FAM-IDX FROM 1 BY 1
+011000             UNTIL FAM-IDX > WS-FAM-SEQ
+011010         IF FAM-HUSB-ID (FAM-IDX) = TT-ID (TREE-IDX)
+011020                 OR FAM-WIFE-ID (FAM-IDX) = TT-ID (TREE-IDX)
+011030             MOVE 'Y' TO WS-FAM-MATCH-FLAG
+011040             MOVE FAM-IDX TO WS-FAM-MATCH-NUM
+011050         END-IF
+011060     END-PERFORM
+011070     IF WS-FAM-MATCHED
+011080         MOVE WS-FAM-MATCH-NUM TO WS-GED-FAM-ID
+011090         MOVE SPACES TO GED-RECORD
+011100         STRING "1 FAMS @F" DELIMITED BY SIZE
+011110                 WS-GED-FAM-ID DELIMITED BY SPACE
+011120                 "@" DELIMITED BY SIZE
+011130             INTO GED-RECORD
+011140         WRITE GED-RECORD
+011150     END-IF
+011160     IF TT-FATHER-ID (TREE-IDX) NOT = ZERO
+011170             OR TT-MOTHER-ID (TREE-IDX) NOT = ZERO
+011180         PERFORM 6106-FIND-FAM-FOR-PARENTS THRU 6106-EXIT
+011190         IF WS-FAM-MATCHED
+011200             MOVE WS-FAM-MATCH-NUM TO WS-GED-FAM-ID
+011210             MOVE SPACES TO GED-RECORD
+011220             STRING "1 FAMC @F" DELIMITED BY SIZE
+011230                     WS-GED-FAM-ID DELIMITED BY SPACE
+011240                     "@" DELIMITED BY SIZE
+011250                 INTO GED-RECORD
+011260             WRITE GED-RECORD
+011270         END-IF
+011280     END-IF
+011290 6110-EXIT.
+011300     EXIT.
+011310
+011320*----------------------------------------------------------
+011330* 6120-WRITE-GED-FAM EMITS THE FAM RECORD FOR THE FAM-TABLE
+011340* ENTRY AT FAM-IDX (BUILT BY 6105-BUILD-FAM-TABLE, COVERING
+011350* BOTH SPOUSE-LINKED COUPLES AND PARENT PAIRS THAT WERE NEVER
+011360* LINKED AS SPOUSES) AND THEN SCANS TREE-TABLE FOR ANY RECORD
+011370* WHOSE FATHER-ID/MOTHER-ID NAME THIS SAME PAIR, WRITING IT
+011380* AS A CHIL LINE.
+011390*----------------------------------------------------------
+011400 6120-WRITE-GED-FAM.
+011410     MOVE FAM-IDX TO WS-GED-FAM-ID
+011420     MOVE SPACES TO GED-RECORD
+011430     STRING "0 @F" DELIMITED BY SIZE
+011440             WS-GED-FAM-ID DELIMITED BY SPACE
+011450             "@ FAM" DELIMITED BY SIZE
+011460         INTO GED-RECORD
+011470     WRITE GED-RECORD
+011480     IF FAM-HUSB-ID (FAM-IDX) NOT = ZERO
+011490         MOVE FAM-HUSB-ID (FAM-IDX) TO WS-GED-ID
+011500         MOVE SPACES TO GED-RECORD
+011510         STRING "1 HUSB @I" DELIMITED BY SIZE
+011520                 WS-GED-ID DELIMITED BY SPACE
+011530                 "@" DELIMITED BY SIZE
+011540             INTO GED-RECORD
+011550         WRITE GED-RECORD
+011560     END-IF
+011570     IF FAM-WIFE-ID (FAM-IDX) NOT = ZERO
+011580         MOVE FAM-WIFE-ID (FAM-IDX) TO WS-GED-ID
+011590         MOVE SPACES TO GED-RECORD
+011600         STRING "1 WIFE @I" DELIMITED BY SIZE
+011610                 WS-GED-ID DELIMITED BY SPACE
+011620                 "@" DELIMITED BY SIZE
+011630             INTO GED-RECORD
+011640         WRITE GED-RECORD
+011650     END-IF
+011660     PERFORM VARYING TREE-IDX2 FROM 1 BY 1
+011670             UNTIL TREE-IDX2 > TREE-SIZE
+011680         IF (TT-FATHER-ID (TREE-IDX2) = FAM-HUSB-ID (FAM-IDX)
+011690             AND TT-MOTHER-ID (TREE-IDX2) = FAM-WIFE-ID (FAM-IDX))
+011700           OR (TT-FATHER-ID (TREE-IDX2) = FAM-WIFE-ID (FAM-IDX)
+011710             AND TT-MOTHER-ID (TREE-IDX2) = FAM-HUSB-ID (FAM-IDX))
+011720             MOVE TT-ID (TREE-IDX2) TO WS-GED-ID
+011730             MOVE SPACES TO GED-RECORD
+011740             STRING "1 CHIL @I" DELIMITED BY SIZE
+011750                     WS-GED-ID DELIMITED BY SPACE
+011760                     "@" DELIMITED BY SIZE
+011770                 INTO GED-RECORD
+011780             WRITE GED-RECORD
+011790         END-IF
+011800     END-PERFORM
+011810 6120-EXIT.
+011820     EXIT.
+011830
+011840*----------------------------------------------------------
+011850* 7000-DELETE-PERSON REMOVES A PERSON-RECORD BY ID WITH A
+011860* DIRECT KEYED DELETE, THEN WALKS TREE-TABLE (LOADED AS OF
+011870* THE LAST ADD/EDIT/DELETE) AND, FOR EACH SURVIVING RECORD
+011880* THAT POINTED AT THE DELETED ID, DOES A DIRECT KEYED READ
+011890* AND REWRITE TO BLANK OUT SPOUSE-ID, FATHER-ID OR MOTHER-ID
+011900* SO NO DANGLING REFERENCES ARE LEFT BEHIND.
+011910*----------------------------------------------------------
+011920 7000-DELETE-PERSON.
+011930     DISPLAY "Enter ID of person to delete:"
+011940     ACCEPT WS-DELETE-ID
+011950     MOVE 'N' TO WS-FOUND-FLAG
+011960     MOVE WS-DELETE-ID TO FT-ID
+011970     OPEN I-O TREEFILE
+011980     IF NOT WS-TREE-OK
+011990        IF WS-TREE-NOT-FOUND
+012000            DISPLAY "No person found with that ID."
+012010        ELSE
+012020            DISPLAY "Unable to open tree file, status "
+012030                WS-TREE-STATUS
+012040        END-IF
+012050         GO TO 7000-EXIT
+012060     END-IF
+012070     DELETE TREEFILE RECORD
+012080         INVALID KEY
+012090             DISPLAY "No person found with that ID."
+012100         NOT INVALID KEY
+012110             MOVE 'Y' TO WS-FOUND-FLAG
+012120     END-DELETE
+012130     IF WS-ID-FOUND
+012140         PERFORM VARYING TREE-IDX FROM 1 BY 1
+012150                 UNTIL TREE-IDX > TREE-SIZE
+012160             IF TT-ID (TREE-IDX) NOT = WS-DELETE-ID
+012170                 AND (TT-SPOUSE-ID (TREE-IDX) = WS-DELETE-ID
+012180                  OR  TT-FATHER-ID (TREE-IDX) = WS-DELETE-ID
+012190                  OR  TT-MOTHER-ID (TREE-IDX) = WS-DELETE-ID)
+012200                 MOVE TT-ID (TREE-IDX) TO FT-ID
+012210                 READ TREEFILE RECORD
+012220                     NOT INVALID KEY
+012230                         IF FT-SPOUSE-ID = WS-DELETE-ID
+012240                             MOVE ZERO TO FT-SPOUSE-ID
+012250                         END-IF
+012260                         IF FT-FATHER-ID = WS-DELETE-ID
+012270                             MOVE ZERO TO FT-FATHER-ID
+012280                         END-IF
+012290                         IF FT-MOTHER-ID = WS-DELETE-ID
+012300                             MOVE ZERO TO FT-MOTHER-ID
+012310                         END-IF
+012320                         REWRITE PERSON-RECORD
+012330                 END-READ
+012340             END-IF
+012350         END-PERFORM
+012360         CLOSE TREEFILE
+012370         PERFORM 1000-LOAD-TREE THRU 1000-EXIT
+012380         DISPLAY "Person deleted and references cleaned up."
+012390     ELSE
+012400         CLOSE TREEFILE
+012410     END-IF
+012420 7000-EXIT.
+012430     EXIT.
+012440
+012450*----------------------------------------------------------
+012460* 8000-PEDIGREE-CHART BUILDS A 5-GENERATION ANCESTOR CHART FOR
+012470* ONE PERSON. WS-PED-ID IS A FIXED BINARY HEAP: POSITION 1 IS
+012480* THE PERSON HIMSELF, POSITION 2*P IS THE FATHER OF POSITION
+012490* P AND POSITION 2*P+1 IS THE MOTHER OF POSITION P. THE CHART
+012500* IS THEN PRINTED LEVEL BY LEVEL, MOST RECENT GENERATION FIRST.
+012510*----------------------------------------------------------
+012520 8000-PEDIGREE-CHART.
+012530     DISPLAY "Enter the ID of the person to chart ancestors for:"
+012540     ACCEPT TP-ID
+012550     PERFORM VARYING WS-PED-IDX FROM 1 BY 1 UNTIL WS-PED-IDX > 31
+012560         MOVE ZERO TO WS-PED-ID (WS-PED-IDX)
+012570     END-PERFORM
+012580     MOVE TP-ID TO WS-PED-ID (1)
+012590     PERFORM VARYING WS-PED-POS FROM 1 BY 1 UNTIL WS-PED-POS > 15
+012600         IF WS-PED-ID (WS-PED-POS) NOT = ZERO
+012610             MOVE WS-PED-ID (WS-PED-POS) TO WS-CHECK-ID
+012620             PERFORM 8200-FIND-IN-TREE THRU 8200-EXIT
+012630             IF WS-ID-FOUND
+012640                 COMPUTE WS-PED-CHILD-POS = 2 * WS-PED-POS
+012650                 MOVE WS-FOUND-FATHER-ID
+012660                     TO WS-PED-ID (WS-PED-CHILD-POS)
+012670                 ADD 1 TO WS-PED-CHILD-POS
+012680                 MOVE WS-FOUND-MOTHER-ID
+012690                     TO WS-PED-ID (WS-PED-CHILD-POS)
+012700             END-IF
+012710         END-IF
+012720     END-PERFORM
+012730     DISPLAY " "
+012740     DISPLAY "Pedigree (ancestor) chart for ID " TP-ID ":"
+012750     DISPLAY "---------------------------------------"
+012760     PERFORM VARYING WS-PED-LEVEL FROM 1 BY 1
+012770             UNTIL WS-PED-LEVEL > WS-PED-MAX-LEVEL
+012780         COMPUTE WS-PED-START = 2 ** (WS-PED-LEVEL - 1)
+012790         COMPUTE WS-PED-END   = (2 ** WS-PED-LEVEL) - 1
+012800         PERFORM VARYING WS-PED-POS FROM WS-PED-START BY 1
+012810                 UNTIL WS-PED-POS > WS-PED-END
+012820             IF WS-PED-ID (WS-PED-POS) NOT = ZERO
+012830                 MOVE WS-PED-ID (WS-PED-POS) TO WS-CHECK-ID
+012840                 PERFORM 8200-FIND-IN-TREE THRU 8200-EXIT
+012850                 IF WS-ID-FOUND
+012860                     MOVE WS-PED-LEVEL TO WS-CHART-LEVEL
+012870                     PERFORM 8300-PRINT-CHART-LINE THRU 8300-EXIT
+012880                 END-IF
+012890             END-IF
+012900         END-PERFORM
+012910     END-PERFORM
+012920     DISPLAY "---------------------------------------"
+012930 8000-EXIT.
+012940     EXIT.
+012950
+012960*----------------------------------------------------------
+012970* 8100-DESCENDANT-CHART WALKS TREE-TABLE ONE GENERATION AT A
+012980* TIME STARTING FROM ONE PERSON, PRINTING EVERY CHILD, THEN
+012990* EVERY GRANDCHILD, AND SO ON FOR UP TO 5 GENERATIONS. THE
+013000* CURRENT GENERATION'S IDS ARE HELD IN WS-DESC-GEN; MATCHING
+013010* CHILDREN ARE ACCUMULATED INTO WS-DESC-NEXT AND THEN SWAPPED
+013020* IN AS THE CURRENT GENERATION FOR THE NEXT PASS.
+013030*----------------------------------------------------------
+013040 8100-DESCENDANT-CHART.
+013050     DISPLAY "Enter the ID of person to chart descendants for:"
+013060     ACCEPT TP-ID
+013070     MOVE 1 TO WS-DESC-GEN-SIZE
+013080     MOVE TP-ID TO WS-DESC-GEN (1)
+013090     MOVE 1 TO WS-DESC-LEVEL
+013100     DISPLAY " "
+013110     DISPLAY "Descendant chart for ID " TP-ID ":"
+013120     DISPLAY "---------------------------------------"
+013130     PERFORM UNTIL WS-DESC-GEN-SIZE = ZERO
+013140             OR WS-DESC-LEVEL > WS-PED-MAX-LEVEL
+013150         MOVE ZERO TO WS-DESC-NEXT-SIZE
+013160         PERFORM VARYING WS-DESC-GEN-IDX FROM 1 BY 1
+013170                 UNTIL WS-DESC-GEN-IDX > WS-DESC-GEN-SIZE
+013180             MOVE WS-DESC-GEN (WS-DESC-GEN-IDX) TO WS-CHECK-ID
+013190             PERFORM 8200-FIND-IN-TREE THRU 8200-EXIT
+013200             IF WS-ID-FOUND
+013210                 MOVE WS-DESC-LEVEL TO WS-CHART-LEVEL
+013220                 PERFORM 8300-PRINT-CHART-LINE THRU 8300-EXIT
+013230             END-IF
+013240             PERFORM VARYING TREE-IDX FROM 1 BY 1
+013250                     UNTIL TREE-IDX > TREE-SIZE
+013260                 IF (TT-FATHER-ID (TREE-IDX) = WS-CHECK-ID
+013270                         OR TT-MOTHER-ID (TREE-IDX) = WS-CHECK-ID)
+013280                         AND WS-DESC-NEXT-SIZE < 200
+013281                     PERFORM 8150-CHECK-DESC-DUP THRU 8150-EXIT
+013282                     IF NOT WS-DESC-DUP-FOUND
+013290                         ADD 1 TO WS-DESC-NEXT-SIZE
+013300                         MOVE TT-ID (TREE-IDX)
+013310                             TO WS-DESC-NEXT (WS-DESC-NEXT-SIZE)
+013311                     END-IF
+013320                 END-IF
+013330             END-PERFORM
+013340         END-PERFORM
+013350         PERFORM VARYING WS-DESC-GEN-IDX FROM 1 BY 1
+013360                 UNTIL WS-DESC-GEN-IDX > WS-DESC-NEXT-SIZE
+013370             MOVE WS-DESC-NEXT (WS-DESC-GEN-IDX)
+013380                 TO WS-DESC-GEN (WS-DESC-GEN-IDX)
+013390         END-PERFORM
+013400         MOVE WS-DESC-NEXT-SIZE TO WS-DESC-GEN-SIZE
+013410         ADD 1 TO WS-DESC-LEVEL
+013420     END-PERFORM
+013430     DISPLAY "---------------------------------------"
+013440 8100-EXIT.
+013450     EXIT.
+013460
+013461*----------------------------------------------------------
+013462* 8150-CHECK-DESC-DUP SCANS WS-DESC-NEXT (1:WS-DESC-NEXT-SIZE)
+013463* FOR TT-ID (TREE-IDX), SETTING WS-DESC-DUP-FLAG SO 8100 CAN
+013464* SKIP A CHILD ALREADY ADDED TO THE NEXT GENERATION. THIS
+013465* KEEPS A CHILD WHOSE FATHER AND MOTHER BOTH APPEAR IN THE
+013466* CURRENT GENERATION (A PEDIGREE-COLLAPSE CASE) FROM BEING
+013467* CHARTED TWICE.
+013468*----------------------------------------------------------
+013469 8150-CHECK-DESC-DUP.
+013470     MOVE 'N' TO WS-DESC-DUP-FLAG
+013471     PERFORM VARYING WS-DESC-CHK-IDX FROM 1 BY 1
+013472             UNTIL WS-DESC-CHK-IDX > WS-DESC-NEXT-SIZE
+013473         IF WS-DESC-NEXT (WS-DESC-CHK-IDX) = TT-ID (TREE-IDX)
+013474             MOVE 'Y' TO WS-DESC-DUP-FLAG
+013475         END-IF
+013476     END-PERFORM
+013477 8150-EXIT.
+013478     EXIT.
+013479
+013480*----------------------------------------------------------
+013481* 8200-FIND-IN-TREE LOOKS UP WS-CHECK-ID IN TREE-TABLE AND
+013490* RETURNS WS-FOUND-FLAG ('Y' VIA WS-ID-FOUND WHEN PRESENT)
+013500* ALONG WITH THE MATCHING RECORD'S NAME, FATHER-ID AND
+013510* MOTHER-ID IN WS-FOUND-NAME, WS-FOUND-FATHER-ID AND
+013520* WS-FOUND-MOTHER-ID.
+013530*----------------------------------------------------------
+013540 8200-FIND-IN-TREE.
+013550     MOVE 'N' TO WS-FOUND-FLAG
+013560     MOVE SPACES TO WS-FOUND-NAME
+013570     MOVE ZERO TO WS-FOUND-FATHER-ID
+013580     MOVE ZERO TO WS-FOUND-MOTHER-ID
+013590     IF WS-CHECK-ID = ZERO
+013600         GO TO 8200-EXIT
+013610     END-IF
+013620     PERFORM VARYING TREE-IDX2 FROM 1 BY 1
+013630             UNTIL TREE-IDX2 > TREE-SIZE
+013640         IF TT-ID (TREE-IDX2) = WS-CHECK-ID
+013650             MOVE 'Y' TO WS-FOUND-FLAG
+013660             MOVE TT-NAME (TREE-IDX2)       TO WS-FOUND-NAME
+013670             MOVE TT-FATHER-ID (TREE-IDX2)  TO WS-FOUND-FATHER-ID
+013680             MOVE TT-MOTHER-ID (TREE-IDX2)  TO WS-FOUND-MOTHER-ID
+013690         END-IF
+013700     END-PERFORM
+013710 8200-EXIT.
+013720     EXIT.
+013730
+013740*----------------------------------------------------------
+013750* 8300-PRINT-CHART-LINE DISPLAYS ONE CHART ENTRY (WS-FOUND-NAME
+013760* AND WS-CHECK-ID) INDENTED TWO SPACES PER GENERATION BEYOND
+013770* THE FIRST, FOR WHICHEVER CHART LEVEL IS CURRENT IN
+013780* WS-CHART-LEVEL. A ZERO-LENGTH REFERENCE MODIFIER IS NOT
+013790* VALID IN COBOL, SO THE FIRST GENERATION IS DISPLAYED WITH NO
+013800* LEADING INDENT AT ALL.
+013810*----------------------------------------------------------
+013820 8300-PRINT-CHART-LINE.
+013830     COMPUTE WS-CHART-INDENT-LEN = (WS-CHART-LEVEL - 1) * 2
+013840     IF WS-CHART-INDENT-LEN = ZERO
+013850         DISPLAY "Gen " WS-CHART-LEVEL ": " WS-FOUND-NAME
+013860             " (ID " WS-CHECK-ID ")"
+013870     ELSE
+013880         DISPLAY WS-CHART-SPACES (1:WS-CHART-INDENT-LEN)
+013890             "Gen " WS-CHART-LEVEL ": " WS-FOUND-NAME
+013900             " (ID " WS-CHECK-ID ")"
+013910     END-IF
+013920 8300-EXIT.
+013930     EXIT.
+013940
+013950*----------------------------------------------------------
+013960* 9000-RECONCILE-REPORT CROSS-CHECKS EVERY NON-ZERO
+013970* SPOUSE-ID, FATHER-ID AND MOTHER-ID LOADED INTO TREE-TABLE
+013980* BY 1000-LOAD-TREE AGAINST THE ID OF EVERY OTHER RECORD ON
+013990* FILE, AND FLAGS RECORDS THAT NAME THEMSELVES AS THEIR OWN
+014000* SPOUSE OR PARENT.
+014010*----------------------------------------------------------
+014020 9000-RECONCILE-REPORT.
+014030     DISPLAY "Reference integrity exception report:"
+014040     DISPLAY "---------------------------------------"
+014050     MOVE ZERO TO WS-EXCEPTION-COUNT
+014060     PERFORM VARYING TREE-IDX FROM 1 BY 1
+014070             UNTIL TREE-IDX > TREE-SIZE
+014080         IF TT-SPOUSE-ID (TREE-IDX) = TT-ID (TREE-IDX)
+014090                 AND TT-SPOUSE-ID (TREE-IDX) NOT = ZERO
+014100             ADD 1 TO WS-EXCEPTION-COUNT
+014110             DISPLAY "Record " TT-ID (TREE-IDX)
+014120                 " lists itself as its own spouse."
+014130         END-IF
+014140         IF TT-FATHER-ID (TREE-IDX) = TT-ID (TREE-IDX)
+014150                 AND TT-FATHER-ID (TREE-IDX) NOT = ZERO
+014160             ADD 1 TO WS-EXCEPTION-COUNT
+014170             DISPLAY "Record " TT-ID (TREE-IDX)
+014180                 " lists itself as its own father."
+014190         END-IF
+014200         IF TT-MOTHER-ID (TREE-IDX) = TT-ID (TREE-IDX)
+014210                 AND TT-MOTHER-ID (TREE-IDX) NOT = ZERO
+014220             ADD 1 TO WS-EXCEPTION-COUNT
+014230             DISPLAY "Record " TT-ID (TREE-IDX)
+014240                 " lists itself as its own mother."
+014250         END-IF
+014260
+014270         MOVE TT-ID (TREE-IDX)        TO WS-OWNER-ID
+014280         MOVE TT-SPOUSE-ID (TREE-IDX) TO WS-CHECK-ID
+014290         MOVE "SPOUSE-ID"             TO WS-CHECK-LABEL
+014300         PERFORM 9100-VALIDATE-REFERENCE THRU 9100-EXIT
+014310
+014320         MOVE TT-FATHER-ID (TREE-IDX) TO WS-CHECK-ID
+014330         MOVE "FATHER-ID"             TO WS-CHECK-LABEL
+014340         PERFORM 9100-VALIDATE-REFERENCE THRU 9100-EXIT
+014350
+014360         MOVE TT-MOTHER-ID (TREE-IDX) TO WS-CHECK-ID
+014370         MOVE "MOTHER-ID"             TO WS-CHECK-LABEL
+014380         PERFORM 9100-VALIDATE-REFERENCE THRU 9100-EXIT
+014390     END-PERFORM
+014400     DISPLAY "---------------------------------------"
+014410     DISPLAY "Total exceptions found: " WS-EXCEPTION-COUNT
+014420 9000-EXIT.
+014430     EXIT.
+014440
+014450*----------------------------------------------------------
+014460* 9100-VALIDATE-REFERENCE CHECKS ONE WS-CHECK-ID VALUE (A
+014470* SPOUSE-ID, FATHER-ID OR MOTHER-ID TAKEN FROM THE RECORD
+014480* OWNED BY WS-OWNER-ID) AGAINST EVERY ID IN TREE-TABLE AND
+014490* REPORTS IT AS AN EXCEPTION WHEN NO MATCHING RECORD EXISTS.
+014500*----------------------------------------------------------
+014510 9100-VALIDATE-REFERENCE.
+014520     IF WS-CHECK-ID = ZERO
+014530         GO TO 9100-EXIT
+014540     END-IF
+014550     MOVE 'N' TO WS-FOUND-FLAG
+014560     PERFORM VARYING TREE-IDX2 FROM 1 BY 1
+014570             UNTIL TREE-IDX2 > TREE-SIZE
+014580         IF TT-ID (TREE-IDX2) = WS-CHECK-ID
+014590             MOVE 'Y' TO WS-FOUND-FLAG
+014600         END-IF
+014610     END-PERFORM
+014620     IF NOT WS-ID-FOUND
+014630         ADD 1 TO WS-EXCEPTION-COUNT
+014640         DISPLAY "Record " WS-OWNER-ID " has " WS-CHECK-LABEL
+014650             " = " WS-CHECK-ID " which does not exist on file."
+014660     END-IF
+014670 9100-EXIT.
+014680     EXIT.
+014690
+014700*----------------------------------------------------------
+014710* 9200-DATE-QUALITY-REPORT WALKS TREE-TABLE LOOKING FOR BAD
+014720* BIRTHDATE/DEATHDATE DATA -- A VALUE THAT IS NOT PLAIN
+014730* YYYY-MM-DD, A DEATHDATE EARLIER THAN ITS OWN BIRTHDATE, OR
+014740* A BIRTHDATE/DEATHDATE PAIR OVER 115 YEARS APART -- SINCE
+014750* ADD-PERSON/EDIT-PERSON ACCEPT THOSE FIELDS AS PLAIN TEXT
+014760* WITH NO EDITING. A BLANK DEATHDATE IS TREATED AS STILL
+014770* LIVING AND IS NOT CHECKED FOR CHRONOLOGY OR AGE.
+014780*----------------------------------------------------------
+014790 9200-DATE-QUALITY-REPORT.
+014800     DISPLAY "Date quality exception report:"
+014810     DISPLAY "---------------------------------------"
+014820     MOVE ZERO TO WS-EXCEPTION-COUNT
+014830     PERFORM VARYING TREE-IDX FROM 1 BY 1
+014840             UNTIL TREE-IDX > TREE-SIZE
+014850         MOVE TT-ID (TREE-IDX)        TO WS-DATE-OWNER-ID
+014860
+014870         MOVE TT-BIRTHDATE (TREE-IDX) TO WS-DATE-FIELD
+014880         MOVE "BIRTHDATE"             TO WS-DATE-LABEL
+014890         PERFORM 9300-CHECK-DATE-FORMAT THRU 9300-EXIT
+014900         MOVE WS-DATE-VALID-FLAG      TO WS-BIRTH-VALID-FLAG
+014910
+014920         IF TT-DEATHDATE (TREE-IDX) NOT = SPACES
+014930             MOVE TT-DEATHDATE (TREE-IDX) TO WS-DATE-FIELD
+014940             MOVE "DEATHDATE"             TO WS-DATE-LABEL
+014950             PERFORM 9300-CHECK-DATE-FORMAT THRU 9300-EXIT
+014960             MOVE WS-DATE-VALID-FLAG      TO WS-DEATH-VALID-FLAG
+014970
+014980             IF WS-BIRTH-VALID AND WS-DEATH-VALID
+014990                 IF TT-DEATHDATE (TREE-IDX) <
+015000                         TT-BIRTHDATE (TREE-IDX)
+015010                     ADD 1 TO WS-EXCEPTION-COUNT
+015020                     DISPLAY "Record " WS-DATE-OWNER-ID
+015030                         " has a DEATHDATE earlier than its "
+015040                         "BIRTHDATE."
+015050                 ELSE
+015060                     MOVE TT-BIRTHDATE (TREE-IDX) (1:4)
+015070                         TO WS-BIRTH-YEAR
+015080                     MOVE TT-DEATHDATE (TREE-IDX) (1:4)
+015090                         TO WS-DEATH-YEAR
+015100                     COMPUTE WS-AGE-YEARS =
+015110                         WS-DEATH-YEAR - WS-BIRTH-YEAR
+015120                     IF WS-AGE-YEARS > 115
+015130                         ADD 1 TO WS-EXCEPTION-COUNT
+015140                         DISPLAY "Record " WS-DATE-OWNER-ID
+015150                             " implies an age of " WS-AGE-YEARS
+015160                             " years, which is implausible."
+015170                     END-IF
+015180                 END-IF
+015190             END-IF
+015200         END-IF
+015210     END-PERFORM
+015220     DISPLAY "---------------------------------------"
+015230     DISPLAY "Total exceptions found: " WS-EXCEPTION-COUNT
+015240 9200-EXIT.
+015250     EXIT.
+015260
+015270*----------------------------------------------------------
+015280* 9300-CHECK-DATE-FORMAT VALIDATES WS-DATE-FIELD (A BIRTHDATE
+015290* OR DEATHDATE COPIED IN BY THE CALLER, LABELED BY
+015300* WS-DATE-LABEL AND OWNED BY WS-DATE-OWNER-ID) AGAINST THE
+015310* YYYY-MM-DD PATTERN -- FOUR NUMERIC YEAR DIGITS, A DASH, A
+015320* NUMERIC MONTH 01-12, A DASH, AND A NUMERIC DAY 01-31 -- AND
+015330* REPORTS AN EXCEPTION WHEN IT DOES NOT MATCH. SETS
+015340* WS-DATE-VALID-FLAG SO THE CALLER KNOWS WHETHER THE DATE IS
+015350* SAFE TO USE IN A CHRONOLOGY OR AGE COMPARISON.
+015360*----------------------------------------------------------
+015370 9300-CHECK-DATE-FORMAT.
+015380     MOVE 'Y' TO WS-DATE-VALID-FLAG
+015390     IF WS-DATE-YYYY NOT NUMERIC
+015400             OR WS-DATE-DASH1 NOT = "-"
+015410             OR WS-DATE-MM NOT NUMERIC
+015420             OR WS-DATE-DASH2 NOT = "-"
+015430             OR WS-DATE-DD NOT NUMERIC
+015440         MOVE 'N' TO WS-DATE-VALID-FLAG
+015450     ELSE
+015460         MOVE WS-DATE-MM TO WS-MM-NUM
+015470         MOVE WS-DATE-DD TO WS-DD-NUM
+015480         IF WS-MM-NUM < 1 OR WS-MM-NUM > 12
+015490                 OR WS-DD-NUM < 1 OR WS-DD-NUM > 31
+015500             MOVE 'N' TO WS-DATE-VALID-FLAG
+015510         END-IF
+015520     END-IF
+015530     IF NOT WS-DATE-VALID
+015540         ADD 1 TO WS-EXCEPTION-COUNT
+015550         DISPLAY "Record " WS-DATE-OWNER-ID " has an invalid "
+015560             WS-DATE-LABEL " value: " WS-DATE-FIELD
+015570     END-IF
+015580 9300-EXIT.
+015590     EXIT.
